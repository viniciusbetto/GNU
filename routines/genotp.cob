@@ -0,0 +1,19 @@
+       identification division.
+       program-id. genotp.
+       environment division.
+       data division.
+       working-storage section.
+       01  go-seed         pic 9(9) value zeros.
+       01  go-now          pic x(21) value spaces.
+       linkage section.
+       01  lk-otp-code     pic 9(06).
+       procedure division using lk-otp-code.
+      *> No crypto-grade random source is available in this build, so
+      *> the one-time code is a time-seeded pseudo-random number, same
+      *> caveat as gentoken's session token.
+       genotp-main.
+           move function current-date to go-now
+           compute go-seed = function numval(go-now(8:8))
+           compute lk-otp-code = function mod(function integer(
+               function random(go-seed) * 1000000), 1000000)
+           goback.
