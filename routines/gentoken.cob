@@ -0,0 +1,62 @@
+       identification division.
+       program-id. gentoken.
+       environment division.
+       input-output section.
+       file-control.
+           copy "counters.sel".
+       data division.
+       file section.
+           copy "counters.cpy".
+       working-storage section.
+       01  fstatus         pic xx value "00".
+       01  gt-seed         pic 9(9) value zeros.
+       01  gt-rand         pic 9(5) value zeros.
+       01  gt-raw          pic 9(7) value zeros.
+       01  gt-idx          pic 9(2) value zeros.
+       01  gt-now          pic x(21) value spaces.
+       01  gt-junk         pic 9(5) value zeros.
+       01  gt-pid          pic 9(09) value zeros.
+       01  gt-alphabet     pic x(36)
+           value "0123456789abcdefghijklmnopqrstuvwxyz".
+       linkage section.
+       01  lk-token        pic x(32).
+       procedure division using lk-token.
+      *> No crypto-grade random source is available in this build, so
+      *> the login token is a time-seeded pseudo-random string. A
+      *> per-process draw from the shared COUNTERS file (the same
+      *> indexed-counter mechanism used for MEMBER-ID) is folded into
+      *> the seed so two logins landing in the same clock tick still
+      *> get distinct tokens -- not intended as a cryptographic
+      *> secret, just enough to defeat guessing/replay of a plain
+      *> login value and avoid same-tick token collisions.
+       gentoken-main.
+           perform draw-process-counter
+           move function current-date to gt-now
+           compute gt-seed = function numval(gt-now(8:8)) + gt-pid
+           compute gt-junk = function integer(function random(gt-seed)
+               * 100)
+           move spaces to lk-token
+           perform varying gt-idx from 1 by 1 until gt-idx > 32
+               compute gt-raw = function integer(function random
+                   * 1000000)
+               compute gt-rand = function mod(gt-raw, 36) + 1
+               move gt-alphabet(gt-rand:1) to lk-token(gt-idx:1)
+           end-perform
+           goback.
+       draw-process-counter.
+           open i-o counters
+           if fstatus = "35"
+               open output counters
+               close counters
+               open i-o counters
+           end-if
+           move "SESSION-TOKEN" to counter-name
+           read counters invalid key
+               move 1 to counter-value
+               write reg-counters
+           not invalid key
+               add 1 to counter-value
+               rewrite reg-counters
+           end-read
+           move counter-value to gt-pid
+           close counters.
