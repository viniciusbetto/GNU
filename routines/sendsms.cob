@@ -0,0 +1,40 @@
+       identification division.
+       program-id. sendsms.
+       environment division.
+       input-output section.
+       file-control.
+           select smsoutbox assign to "smsoutbox.dat"
+               organization is line sequential
+               file status is ss-fstatus.
+       data division.
+       file section.
+       fd  smsoutbox.
+       01  smsoutbox-line    pic x(200).
+       working-storage section.
+       01  ss-fstatus        pic xx    value "00".
+       01  ss-now            pic x(14) value spaces.
+       linkage section.
+       01  lk-to-phone       pic x(120).
+       01  lk-message        pic x(160).
+       procedure division using lk-to-phone lk-message.
+      *> Hands off an outbound SMS to the gateway queue; this build has
+      *> no reachable SMS gateway, so the integration boundary is a
+      *> line-sequential outbox an external gateway process picks up
+      *> and forwards, same idiom as sendmail's outbox.dat.
+       sendsms-main.
+           move function current-date(1:14) to ss-now
+           open extend smsoutbox
+           if ss-fstatus = "35"
+               open output smsoutbox
+               close smsoutbox
+               open extend smsoutbox
+           end-if
+           move spaces to smsoutbox-line
+           string ss-now      delimited by size " "
+                  lk-to-phone delimited by size " "
+                  lk-message  delimited by size
+               into smsoutbox-line
+           end-string
+           write smsoutbox-line
+           close smsoutbox
+           goback.
