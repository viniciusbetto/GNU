@@ -0,0 +1,42 @@
+       identification division.
+       program-id. sendmail.
+       environment division.
+       input-output section.
+       file-control.
+           select outbox assign to "outbox.dat"
+               organization is line sequential
+               file status is sm-fstatus.
+       data division.
+       file section.
+       fd  outbox.
+       01  outbox-line       pic x(400).
+       working-storage section.
+       01  sm-fstatus        pic xx    value "00".
+       01  sm-now            pic x(14) value spaces.
+       linkage section.
+       01  lk-to-email       pic x(120).
+       01  lk-subject        pic x(60).
+       01  lk-body           pic x(200).
+       procedure division using lk-to-email lk-subject lk-body.
+      *> Hands off an outbound notification to the mail-relay queue;
+      *> this build has no reachable SMTP relay, so the integration
+      *> boundary is a line-sequential outbox an external relay
+      *> process picks up and forwards.
+       sendmail-main.
+           move function current-date(1:14) to sm-now
+           open extend outbox
+           if sm-fstatus = "35"
+               open output outbox
+               close outbox
+               open extend outbox
+           end-if
+           move spaces to outbox-line
+           string sm-now         delimited by size " "
+                  lk-to-email    delimited by size " "
+                  lk-subject     delimited by size " "
+                  lk-body        delimited by size
+               into outbox-line
+           end-string
+           write outbox-line
+           close outbox
+           goback.
