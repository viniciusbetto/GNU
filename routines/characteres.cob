@@ -9,6 +9,16 @@
            copy "keyboard.cpy".
        working-storage section.
        copy "wk-general.cpy".
+       01  wch-hi           pic x(01) value space.
+       01  wch-val          pic 9(02) value zeros.
+       01  wch-val-hi       pic 9(02) value zeros.
+       01  wch-val-lo       pic 9(02) value zeros.
+       01  wch-byte         pic 9(03) value zeros.
+       01  wch-hex-status   pic x(01) value space.
+           88 wch-hex-ok        value "Y".
+           88 wch-hex-bad       value "N".
+       01  wwebinputpath    pic x(200) value "keyboard".
+       01  wenv-webinput    pic x(200) value spaces.
        linkage section.
        copy "lnk-general.cpy".
        procedure division.
@@ -16,12 +26,27 @@
        starting.
            exit program.
        entry "receivescreen" using warrayconvert.
-           perform varying windex from 1 by 1 until windex > witensscreen
+      *> WEBINPUT is assigned dynamically so the CGI wrapper can hand
+      *> each invocation its own isolated file via WEBINPUT_FILE --
+      *> otherwise two forms posted close together would both read the
+      *> single shared KEYBOARD device with no per-request separation.
+      *> Falls back to KEYBOARD when the variable isn't set (e.g. a
+      *> classic one-process-per-request CGI dispatch, where stdin is
+      *> already isolated per invocation).
+           accept wenv-webinput from environment "WEBINPUT_FILE"
+           if wenv-webinput not = spaces
+               move wenv-webinput to wwebinputpath
+           else
+               move "keyboard" to wwebinputpath
+           end-if
+           set wform-ok to true
+           perform varying windex from 1 by 1
+                   until windex > witensscreen
                initialize warray(windex)
            end-perform
            open input webinput
            if fstatus not = zeros
-               exit program 
+               exit program
            end-if
            read webinput at end
                display "Saindo Final"  "<br>"
@@ -29,25 +54,45 @@
            if screen-received = spaces
                exit program
            end-if
+      *> SCREEN-RECEIVED is a fixed PIC X(6000) buffer -- a posted body
+      *> at or past that limit fills every byte with no trailing space,
+      *> which is otherwise indistinguishable from a body that just
+      *> happens to end exactly on the boundary. Either way the tail
+      *> may be cut mid-field, so treat a completely full buffer as
+      *> truncated and let the caller reject the request instead of
+      *> silently working with whatever fields came through intact.
+           if screen-received(6000:1) not = space
+               set wform-toolarge to true
+               close webinput
+               exit program
+           end-if
            inspect screen-received converting "<>&" to "   "
            initialize wpositioni wpositionf 
            move 1 to wqtarray
-      *> We separate the fields received into an array
-           perform varying windex from 1 by 1 until windex > 2000 
+      *> We separate the fields received into an array. The extra
+      *> "or wqtarray > witensscreen" bound stops once WARRAY (OCCURS
+      *> WITENSSCREEN) is full -- otherwise a POST body with more than
+      *> WITENSSCREEN space-separated fields would drive WQTARRAY past
+      *> the table's end and write out of bounds.
+           perform varying windex from 1 by 1 until windex > 6000
                     or screen-received(windex:10) = spaces
+                    or wqtarray > witensscreen
                if screen-received(windex:1) = "="
                    move windex to wpositioni
-                   add 1 to wpositioni      
-                   move zeros to wpositionf             
+                   add 1 to wpositioni
+                   move zeros to wpositionf
                end-if
                if screen-received(windex:1) = " "
-                   move screen-received(wpositioni:wpositionf) 
+                   move screen-received(wpositioni:wpositionf)
                        to warray(wqtarray)
                    add 1 to wqtarray
                end-if
                add 1 to wpositionf
            end-perform
-           move screen-received(wpositioni:wpositionf) to warray(wqtarray)
+           if wqtarray <= witensscreen
+               move screen-received(wpositioni:wpositionf)
+                   to warray(wqtarray)
+           end-if
            close webinput.
       *>     display "CONVERS√ÉO:" "<br>"
       *>     display "1-" warray(1) "<br>"
@@ -59,8 +104,9 @@
       *>     display "7-" warray(7) "<br>"
       *>     display "8-" warray(8) "<br>".
       *> We convert special characters from received fields     
-           perform varying wqtarray from 1 by 1 until wqtarray > 120 or
-                      warray(wqtarray) = spaces
+           perform varying wqtarray from 1 by 1 until
+                       wqtarray > witensscreen
+                       or warray(wqtarray) = spaces
                move warray(wqtarray) to wk-field
                perform convert-field
                move wk-field to warray(wqtarray)
@@ -70,7 +116,7 @@
            inspect wk-field replacing all "+" by " "
            initialize wfield
            move 1 to witen
-           perform varying windex from 1 by 1 until windex > 120 or
+           perform varying windex from 1 by 1 until windex > 250 or
                            wk-field(windex:10) = spaces
                evaluate wk-field(windex:3)
                    when "%60" move "`" to  wfield(witen:1)
@@ -131,7 +177,43 @@
                    add 2 to windex
                    when other
                        move wk-field(windex:1) to wfield(witen:1)
+                       if wk-field(windex:1) = "%"
+                           move wk-field(windex + 1:1) to wch-hi
+                           perform hex-digit-value
+                           move wch-val to wch-val-hi
+                           if wch-hex-ok
+                               move wk-field(windex + 2:1) to wch-hi
+                               perform hex-digit-value
+                               move wch-val to wch-val-lo
+                               if wch-hex-ok
+                                   compute wch-byte =
+                                       (wch-val-hi * 16) + wch-val-lo
+                                   move function char(wch-byte + 1)
+                                       to wfield(witen:1)
+                                   add 2 to windex
+                               end-if
+                           end-if
+                       end-if
                end-evaluate
                add 1 to witen
            end-perform
            move wfield to wk-field.
+      *> Generic percent-decoder: catches any %HH the explicit table
+      *> above does not list, including the multi-byte UTF-8 sequences
+      *> browsers send for accented characters (e.g. %C3%A9 for "e" with
+      *> an acute accent) -- each %HH is just decoded to its raw byte.
+       hex-digit-value.
+           set wch-hex-ok to true
+           evaluate true
+               when wch-hi >= "0" and wch-hi <= "9"
+                   compute wch-val =
+                       function ord(wch-hi) - function ord("0")
+               when wch-hi >= "A" and wch-hi <= "F"
+                   compute wch-val =
+                       function ord(wch-hi) - function ord("A") + 10
+               when wch-hi >= "a" and wch-hi <= "f"
+                   compute wch-val =
+                       function ord(wch-hi) - function ord("a") + 10
+               when other
+                   set wch-hex-bad to true
+           end-evaluate.
