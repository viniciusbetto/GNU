@@ -0,0 +1,45 @@
+       identification division.
+       program-id. hashpwd.
+       environment division.
+       data division.
+       working-storage section.
+       01  wh-acc          pic 9(18) value zeros.
+       01  wh-char         pic 9(03) value zeros.
+       01  wh-idx          pic 9(04) value zeros.
+       01  wh-len          pic 9(04) value zeros.
+       01  wh-salted       pic x(180) value spaces.
+       78  wh-prime        value 31.
+       78  wh-modulus      value 999999999999999937.
+       linkage section.
+       01  lk-salt         pic x(60).
+       01  lk-password     pic x(120).
+       01  lk-hash         pic x(40).
+       procedure division using lk-salt lk-password lk-hash.
+      *> Simple salted polynomial hash: this build of GnuCOBOL has no
+      *> intrinsic crypto function, so we roll our own irreversible
+      *> digest instead of storing member passwords in clear text.
+       hashpwd-main.
+           move spaces to wh-salted
+           string lk-salt delimited by size
+                  lk-password delimited by size
+                  into wh-salted
+           end-string
+           move zeros to wh-acc
+           move zeros to wh-len
+           perform varying wh-idx from 1 by 1 until wh-idx > 180
+               if wh-salted(wh-idx:1) not = space
+                   move wh-idx to wh-len
+               end-if
+           end-perform
+           if wh-len > zeros
+               perform varying wh-idx from 1 by 1 until wh-idx > wh-len
+                   compute wh-char =
+                       function ord(wh-salted(wh-idx:1)) - 1
+                   compute wh-acc =
+                       function mod ((wh-acc * wh-prime) + wh-char + 1,
+                       wh-modulus)
+               end-perform
+           end-if
+           move spaces to lk-hash
+           move wh-acc to lk-hash(1:18)
+           goback.
