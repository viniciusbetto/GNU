@@ -0,0 +1,127 @@
+       identification division.
+       program-id. member_history.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wh-count          pic 9(04) value zeros.
+       01  wh-idx            pic 9(04) value zeros.
+       78  wh-maxentries     value 200.
+       01  wh-table.
+           02 wh-entry occurs 200 times.
+               03 wh-timestamp   pic x(14).
+               03 wh-operation   pic x(15).
+               03 wh-user        pic x(60).
+               03 wh-old-name    pic x(120).
+               03 wh-new-name    pic x(120).
+               03 wh-old-phone   pic x(120).
+               03 wh-new-phone   pic x(120).
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 wtoken-in      pic x(32).
+           02 filler         pic x(5908).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+               "Content-type: text/html"
+               newline
+           end-display
+           move "member_history" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wlogin
+           move warray(2) to wtoken-in
+           move wtoken-in to wtoken
+           perform validate-token.
+           open input members
+           if fstatus not equal zeros
+               string "ERR OPEN members: " fstatus
+                   delimited by size into wmsgweb
+           end-if
+           move wlogin to login
+           read members invalid key
+               initialize reg-members
+               move "LOGIN NOT FOUND !!" to wmsgweb
+           end-read
+           perform authorize-edit.
+           close members
+           perform load-history.
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           if is-impersonating
+               display
+                   '<div class="impersonation-banner">'
+                   'STAFF VIEW-AS MODE -- viewing ' wlogin
+                   ' as ' wsessionlogin ' -- read-only troubleshooting'
+                   ' view, recorded in the audit trail.'
+                   '</div>'
+               end-display
+           end-if
+           display
+               '<h3>Change History for ' wlogin '</h3>'
+               '<table border="1">'
+               '<tr><th>Date/Time</th><th>Operation</th>'
+               '<th>Changed By</th><th>Old Name</th><th>New Name</th>'
+               '<th>Old Phone</th><th>New Phone</th></tr>'
+           end-display
+           perform varying wh-idx from wh-count by -1
+                   until wh-idx < 1
+               display
+                   '<tr>'
+                   '<td>' wh-timestamp(wh-idx) '</td>'
+                   '<td>' wh-operation(wh-idx) '</td>'
+                   '<td>' wh-user(wh-idx) '</td>'
+                   '<td>' function trim(wh-old-name(wh-idx)) '</td>'
+                   '<td>' function trim(wh-new-name(wh-idx)) '</td>'
+                   '<td>' function trim(wh-old-phone(wh-idx)) '</td>'
+                   '<td>' function trim(wh-new-phone(wh-idx)) '</td>'
+                   '</tr>'
+               end-display
+           end-perform
+           display
+               '</table>'
+           end-display
+           copy "footer_html.cpy".
+           stop run.
+       load-history.
+           move zeros to wh-count
+           open input audit-log
+           if fstatus = zeros
+               read audit-log at end move "10" to fstatus
+               perform until fstatus = "10"
+                   if audit-login = wlogin
+                           and wh-count < wh-maxentries
+                       add 1 to wh-count
+                       move audit-timestamp to wh-timestamp(wh-count)
+                       move audit-operation to wh-operation(wh-count)
+                       move audit-user      to wh-user(wh-count)
+                       move audit-old-name  to wh-old-name(wh-count)
+                       move audit-new-name  to wh-new-name(wh-count)
+                       move audit-old-phone to wh-old-phone(wh-count)
+                       move audit-new-phone to wh-new-phone(wh-count)
+                   end-if
+                   read audit-log at end move "10" to fstatus
+               end-perform
+               close audit-log
+           end-if.
+       copy "session-check.cpy".
+       copy "permission-check.cpy".
+       copy "audit-log.cpy".
+       copy "errorlog-write.cpy".
+       copy "pcd-general.cpy".
