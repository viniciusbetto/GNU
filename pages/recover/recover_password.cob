@@ -0,0 +1,15 @@
+       identification division.
+       program-id. recover_password.
+       environment division.
+       data division.
+       working-storage section.
+       copy "wk-general.cpy".
+       procedure division.
+           display
+              "Content-type: text/html"
+               newline
+           end-display
+           copy "header_html.cpy".
+           copy "recover_password_html.cpy".
+           copy "footer_html.cpy".
+           stop run.
