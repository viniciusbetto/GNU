@@ -0,0 +1,103 @@
+       identification division.
+       program-id. recover_password_submit.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "audit.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "audit.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 wsecanswer     pic x(120).
+           02 wpassword      pic x(120).
+           02 wpasswordrep   pic x(120).
+           02 filler         pic x(5580).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+              "Content-type: text/html"
+               newline
+           end-display
+           move "recover_password_submit" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+           move warray(1) to wlogin
+           move warray(2) to wsecanswer
+           move warray(3) to wpassword
+           move warray(4) to wpasswordrep
+           if wpassword not = wpasswordrep
+               move "PASSWORDS DO NOT MATCH !!" to wmsgweb
+               go stopprogram
+           end-if
+           open i-o members
+           if fstatus = "35"
+               open output members
+               close members
+               open i-o members
+           end-if
+           if fstatus not equal zeros
+               string "ERR OPEN members: " fstatus
+                   delimited by size into wmsgweb
+               go stopprogram
+           end-if
+           move wlogin to login
+           read members invalid key
+               move "MEMBER NOT FOUND !!" to wmsgweb
+               go stopprogram
+           end-read.
+      *> Same FAILED-ATTEMPTS/WMAX-FAILED-ATTEMPTS lockout LOGIN_SUBMIT
+      *> uses against password guessing -- the security answer is
+      *> typically lower-entropy than a password, so it needs the same
+      *> throttle against an unattended guess loop. A correct answer
+      *> resets the shared counter, the same way a correct password
+      *> does there.
+           call "hashpwd" using wlogin wsecanswer whash
+           if whash not = sec-answer-hash
+               add 1 to failed-attempts
+               rewrite reg-members
+               if failed-attempts >= wmax-failed-attempts
+                   move "ACCOUNT LOCKED, TOO MANY ATTEMPTS !!"
+                       to wmsgweb
+               else
+                   move "SECURITY ANSWER INCORRECT !!" to wmsgweb
+               end-if
+               go stopprogram
+           end-if
+           move zeros to failed-attempts
+           move wpassword    to wpwcheck
+           move "post"       to wmethod
+           move "login.exe"  to wexec
+           perform validate-password-complexity.
+           call "hashpwd" using wlogin wpassword whash
+           move whash to member-password
+           rewrite reg-members.
+           move "RESET"   to waudit-op
+           move wlogin    to wsessionlogin
+           perform write-audit.
+       stopprogram.
+           close members
+           move "post"      to wmethod
+           move "login.exe" to wexec
+           perform openprogram
+           stop run
+           goback.
+       copy "audit-log.cpy".
+       copy "password-check.cpy".
+       copy "errorlog-write.cpy".
+       copy "pcd-general.cpy".
