@@ -0,0 +1,41 @@
+       identification division.
+       program-id. members-search.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "sessions.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+           copy "sessions.cpy".
+           copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       copy "lnk-general.cpy".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in      pic x(32).
+           02 filler         pic x(5968).
+       procedure division.
+           display
+               "Content-type: text/html"
+               newline
+           end-display
+           move "members-search" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wtoken-in
+           move wtoken-in to wtoken
+           perform validate-token.
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           copy "members_search_html.cpy".
+           copy "footer_html.cpy".
+           stop run.
+           copy "session-check.cpy".
+           copy "errorlog-write.cpy".
+           copy "pcd-general.cpy".
