@@ -7,27 +7,43 @@
        input-output section.
        file-control.
            copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "payments.sel".
+           copy "errlog.sel".
        data division.
        file section.
        copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "payments.cpy".
+       copy "errlog.cpy".
        working-storage section.
        01  wrecebemethod pic x(256) value spaces.
        01  wrecebetype   pic x(256) value spaces.
        01  wrecebestring pic x(256) value spaces.
        copy "wk-general.cpy".
-       01  wscreen-received  pic x(2000).
-       01  filler redefines wscreen-received. 
+       01  wbalance          pic s9(07)v99 value zeros.
+       01  wdisplaybalance   pic zzzzz9,99.
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
            02 wlogin         pic x(60).
-           02 filler         pic x(1940).
+           02 wtoken-in      pic x(32).
+           02 filler         pic x(5908).
        copy "lnk-general.cpy".
        procedure division.
-           display 
+           display
                "Content-type: text/html"
                newline
            end-display
+           move "editmember" to wprogname
+           initialize wmsgweb
            call "characteres".
            call "receivescreen" using warrayconvert.
-           move warray(1) to wlogin    
+           move warray(1) to wlogin
+           move warray(2) to wtoken-in
+           move wtoken-in to wtoken
+           perform validate-token.
       *>---------------------------------------------------------
            open input members
            if fstatus not equal zeros
@@ -39,10 +55,44 @@
                initialize reg-members
                move "LOGIN NOT FOUND !!" to wmsgweb
            end-read
+           perform authorize-edit.
+           perform sum-balance.
            copy "header_html.cpy".
            copy "menu_html.cpy".
+           if is-impersonating
+               display
+                   '<div class="impersonation-banner">'
+                   'STAFF VIEW-AS MODE -- viewing ' wlogin
+                   ' as ' wsessionlogin ' -- read-only troubleshooting'
+                   ' view, recorded in the audit trail.'
+                   '</div>'
+               end-display
+           end-if
            copy "editmember_html.cpy".
            copy "footer_html.cpy".
            close members
            stop run.
+       sum-balance.
+           move zeros to wbalance
+           open input payments
+           if fstatus = zeros
+               move low-values to pay-key
+               move wlogin     to pay-login
+               start payments key is not less than pay-key
+                   invalid key move "10" to fstatus
+               end-start
+               if fstatus not = "10"
+                   read payments next
+               end-if
+               perform until fstatus = "10" or pay-login <> wlogin
+                   add pay-amount to wbalance
+                   read payments next
+               end-perform
+               close payments
+           end-if.
+           copy "session-check.cpy".
+           copy "permission-check.cpy".
+           copy "field-access.cpy".
+           copy "audit-log.cpy".
+           copy "errorlog-write.cpy".
            copy "pcd-general.cpy".
