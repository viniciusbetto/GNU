@@ -7,31 +7,61 @@
        input-output section.
        file-control.
            copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "payments.sel".
+           copy "counters.sel".
+           copy "errlog.sel".
        data division.
        file section.
        copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "payments.cpy".
+       copy "counters.cpy".
+       copy "errlog.cpy".
        working-storage section.
        copy "wk-general.cpy".
-       01  wscreen-received  pic x(2000).
+       01  wscreen-received  pic x(6000).
        01  filler redefines wscreen-received.
            02 wlogin         pic x(60).
+           02 wtoken-in      pic x(32).
            02 wname          pic x(120).
            02 wphone         pic x(120).
-           02 wopcao         pic x(06).
-           02 filler         pic x(1694).
+           02 wopcao         pic x(13).
+           02 wstreet        pic x(120).
+           02 wcity          pic x(60).
+           02 wstate         pic x(02).
+           02 wpostal        pic x(10).
+           02 wadjamount     pic x(20).
+           02 filler         pic x(5443).
+       01  wadjamount-n      pic 9(07)v99 value zeros.
        copy "lnk-general.cpy".
        procedure division.
-           display 
+           display
               "Content-type: text/html"
                newline
-           end-display       
+           end-display
+           move "editmember_submit" to wprogname
            initialize wmsgweb
            call "characteres".
            call "receivescreen" using warrayconvert.
-           move warray(1) to wlogin    
-           move warray(2) to wname
-           move warray(3) to wphone 
-           move warray(4) to wopcao
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+           move warray(1) to wlogin
+           move warray(2) to wtoken-in
+           move warray(3) to wname
+           move warray(4) to wphone
+           move warray(5) to wopcao
+           move warray(6) to wstreet
+           move warray(7) to wcity
+           move warray(8) to wstate
+           move warray(9) to wpostal
+           move warray(10) to wadjamount
+           move wtoken-in to wtoken
+           perform validate-token.
 
       *>    display "RETORNO:" "<br>"
       *>    display "1-" warray(1) "<br>"
@@ -45,36 +75,144 @@
 
       *>---------------------------------------------------------
       *> INICIANDO A GRAVAÇÃO
-           open i-o members
-           if fstatus = "35"
-               open output members
-               close members
-               open i-o members
-           end-if
+           perform open-members-io-create-retry
            if fstatus not equal zeros
                string "ERR OPEN members: " fstatus
                    delimited by size into wmsgweb
-               go stopprogram 
+               go stopprogram
            end-if
            move wlogin to login
-           read members invalid key
+      *> WITH LOCK holds the record from here through the REWRITE below
+      *> so a second staff tab editing the same member cannot land its
+      *> own REWRITE unseen in between; FSTATUS-1 = "9" is the locked-
+      *> by-another-process status, reported instead of blindly
+      *> proceeding to overwrite.
+           read members with lock invalid key
                move "NOT EXISTING MEMBER !!" to wmsgweb
                go stopprogram
            end-read.
+           if fstatus-1 = "9"
+               move "RECORD CHANGED BY SOMEONE ELSE, TRY AGAIN !!"
+                   to wmsgweb
+               go stopprogram
+           end-if
+           perform authorize-edit.
+      *> AUTHORIZE-EDIT's own viewer-role lookup READs MEMBERS again
+      *> for a staff/admin editor, which under LOCK MODE IS MANUAL
+      *> drops the lock taken above regardless of which LOGIN that
+      *> later READ targets -- re-acquire it here before any REWRITE.
+           if is-impersonating
+               read members with lock invalid key
+                   move "NOT EXISTING MEMBER !!" to wmsgweb
+                   go stopprogram
+               end-read
+      *> View-as is advertised to staff as a read-only troubleshooting
+      *> view (see the banner in editmember_html.cpy) -- enforce that
+      *> here so an impersonating viewer cannot write, suspend,
+      *> reactivate, adjust balance or change the password of the
+      *> account they are only supposed to be looking at.
+               move "VIEW-AS MODE IS READ-ONLY -- NO CHANGES MADE !!"
+                   to wmsgweb
+               go stopprogram
+           end-if
            if wopcao = "write" then
-               move wname      to name 
+               move name       to waudit-old-name
+               move phone      to waudit-old-phone
+               move wname      to name
                move wphone     to phone
+               move wstreet    to addr-street
+               move wcity      to addr-city
+               move wstate     to addr-state
+               move wpostal    to addr-postal
+               move wname      to waudit-new-name
+               move wphone     to waudit-new-phone
                rewrite reg-members
+               move "UPDATE" to waudit-op
+               perform write-audit
            else
                if wopcao = "delete" then
+                   move name  to waudit-old-name
+                   move name  to waudit-new-name
+                   move phone to waudit-old-phone
+                   move phone to waudit-new-phone
                    perform exclude thru fexclude
+                   move "DELETE" to waudit-op
+                   perform write-audit
+               else
+                   if wopcao = "changepwd" then
+                       perform changepwd
+                   else
+                       if wopcao = "2faon" then
+                           set member-2fa-enabled to true
+                           rewrite reg-members
+                           move "2FA-ON" to waudit-op
+                           perform write-audit
+                       else
+                           if wopcao = "2faoff" then
+                               set member-2fa-disabled to true
+                               rewrite reg-members
+                               move "2FA-OFF" to waudit-op
+                               perform write-audit
+                           else
+                               if wopcao = "block" then
+                                   perform authorize-staff-only
+                                   set member-suspended to true
+                                   rewrite reg-members
+                                   move "BLOCK" to waudit-op
+                                   perform write-audit
+                               else
+                                   if wopcao = "unblock" then
+                                       perform authorize-staff-only
+                                       set member-not-suspended to true
+                                       rewrite reg-members
+                                       move "UNBLOCK" to waudit-op
+                                       perform write-audit
+                                   else
+                                       if wopcao = "reactivate" then
+                                           perform authorize-staff-only
+                                           if member-inactive
+                                               move "STAT-ACTIVE"
+                                                   to wcountername
+                                               move 1 to wcounterdelta
+                                               perform adjust-counter
+                                               move "STAT-INACTIVE"
+                                                   to wcountername
+                                               move -1 to wcounterdelta
+                                               perform adjust-counter
+                                           end-if
+                                           if
+                                           member-reactivation-pending
+                                               move "STAT-REACTREQ"
+                                                   to wcountername
+                                               move -1 to wcounterdelta
+                                               perform adjust-counter
+                                           end-if
+                                           set member-active to true
+                                           set member-reactivation-none
+                                               to true
+                                           rewrite reg-members
+                                           move "REACTIVATE"
+                                               to waudit-op
+                                           perform write-audit
+                                       else
+                                           if wopcao = "adjustbalance"
+                                           then
+                                               perform adjust-balance
+                                           end-if
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   end-if
                end-if
            end-if
            if fstatus not = zeros then
                string "ERROR OPERATION. FS:  " fstatus
                delimited by size into wmsgweb
            end-if.
-      stopprogram.
+       stopprogram.
+           unlock members
            close members
            move "post"      to wmethod
            move "home.exe" to wexec
@@ -82,8 +220,75 @@
            stop run
            goback.
        exclude.
-           display '<scrpit>javascript:alert("CONFIRM EXCLUDE MEMBER ?)</script>'.
+           display
+               '<script>alert("CONFIRM EXCLUDE MEMBER ?")</script>'
+           end-display
+           if member-active
+               move "STAT-ACTIVE" to wcountername
+               move -1 to wcounterdelta
+               perform adjust-counter
+               move "STAT-INACTIVE" to wcountername
+               move 1 to wcounterdelta
+               perform adjust-counter
+           end-if
+           set member-inactive to true
+           rewrite reg-members.
        fexclude.
            exit.
+       adjust-balance.
+      *> Gated server-side regardless of whether the balance form was
+      *> even rendered to this viewer, so a crafted POST can't bypass
+      *> the admin-only restriction shown in EDITMEMBER_HTML.
+           move "BALANCE" to wfieldname-check
+           perform check-field-access
+           if field-access-denied
+               move "NOT AUTHORIZED TO ADJUST BALANCE !!" to wmsgweb
+           else
+               if wadjamount not numeric
+                   move "INVALID ADJUSTMENT AMOUNT !!" to wmsgweb
+               else
+                   move wadjamount to wadjamount-n
+                   open i-o payments
+                   if fstatus = "35"
+                       open output payments
+                       close payments
+                       open i-o payments
+                   end-if
+                   move wlogin to pay-login
+                   move function current-date(1:14) to pay-seq
+                   move wadjamount-n to pay-amount
+                   move "ADJUSTMENT" to pay-method
+                   write reg-payments
+                   close payments
+                   move "BALANCE-ADJ" to waudit-op
+                   perform write-audit
+               end-if
+           end-if.
+       changepwd.
+      *> WNAME/WPHONE double as current/new password on this form;
+      *> the current password must verify before REWRITE touches
+      *> MEMBER-PASSWORD.
+           call "hashpwd" using wlogin wname whash
+           if member-password <> whash
+               move "CURRENT PASSWORD INCORRECT !!" to wmsgweb
+           else
+               move wphone     to wpwcheck
+               move "post"     to wmethod
+               move "home.exe" to wexec
+               perform validate-password-complexity
+               call "hashpwd" using wlogin wphone whash
+               move whash to member-password
+               rewrite reg-members
+               move "CHANGEPWD" to waudit-op
+               perform write-audit
+           end-if.
+       copy "session-check.cpy".
+       copy "permission-check.cpy".
+       copy "field-access.cpy".
+       copy "audit-log.cpy".
+       copy "password-check.cpy".
+       copy "counter-adjust.cpy".
+       copy "errorlog-write.cpy".
+       copy "open-retry.cpy".
        copy "pcd-general.cpy".
 
