@@ -0,0 +1,173 @@
+       identification division.
+       program-id. members-search-submit.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "payments.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+           copy "members.cpy".
+           copy "sessions.cpy".
+           copy "payments.cpy".
+           copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wstanding         pic x(08) value spaces.
+       01  wp-fstatus        pic xx    value "00".
+       01  wtoday            pic 9(08) value zeros.
+       01  wtoday-int        pic s9(09) comp.
+       01  wdue-int          pic s9(09) comp.
+       01  wdaysoverdue      pic s9(09) value zeros.
+       01  whaslastpayment   pic x(01) value "N".
+       01  wlastdue          pic 9(08) value zeros.
+       01  wsaved-mfstatus   pic xx    value spaces.
+       01  wpayments-ok      pic x(01) value "N".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in      pic x(32).
+           02 wsearchtype    pic x(10).
+           02 wsearchvalue   pic x(120).
+           02 filler         pic x(5838).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+              "Content-type: text/html"
+               newline
+           end-display
+           move "members-search-submit" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+           else
+               move warray(1) to wtoken-in
+               move warray(2) to wsearchtype
+               move warray(3) to wsearchvalue
+               move wtoken-in to wtoken
+      *> Skipped on WFORM-TOOLARGE -- WARRAY is unpopulated in that
+      *> case, so WTOKEN-IN would be spaces and VALIDATE-TOKEN's
+      *> invalid-token path would redirect to login.exe, clobbering
+      *> the "FORM TOO LARGE" message with "SESSION EXPIRED" and
+      *> sending the user to the wrong page. The search block below is
+      *> already gated the same way, so nothing downstream needs a
+      *> token when the form was rejected here.
+               perform validate-token
+           end-if.
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           if wmsgweb not = spaces
+               display '<p>' wmsgweb '</p>' end-display
+           end-if
+           copy "home1_html.cpy".
+           if not wform-toolarge
+               open input members
+               if fstatus not = zeros
+                   string "ERR OPEN members: " fstatus
+                       delimited by size into wmsgweb
+                   display '<p>' wmsgweb '</p>' end-display
+               else
+                   open input payments
+                   move "N" to wpayments-ok
+                   if fstatus = zeros
+                       move "Y" to wpayments-ok
+                   end-if
+                   move function current-date(1:8) to wtoday
+                   compute wtoday-int = function integer-of-date(wtoday)
+                   if wsearchtype = "phone"
+                       move wsearchvalue to phone
+                       start members key is equal to phone
+                           invalid key move "10" to fstatus
+                       end-start
+                       if fstatus not = "10"
+                           read members next
+                       end-if
+                       perform until fstatus = "10"
+                               or phone <> wsearchvalue
+                           if not member-inactive
+                               perform compute-standing
+                               copy "home2_html.cpy".
+                           end-if
+                           read members next
+                       end-perform
+                   else
+                       move wsearchvalue to name
+                       start members key is equal to name
+                           invalid key move "10" to fstatus
+                       end-start
+                       if fstatus not = "10"
+                           read members next
+                       end-if
+                       perform until fstatus = "10"
+                               or name <> wsearchvalue
+                           if not member-inactive
+                               perform compute-standing
+                               copy "home2_html.cpy".
+                           end-if
+                           read members next
+                       end-perform
+                   end-if
+                   if wpayments-ok = "Y"
+                       close payments
+                   end-if
+                   close members
+               end-if
+           end-if
+           copy "home3_html.cpy".
+           copy "footer_html.cpy".
+           stop run.
+       compute-standing.
+      *> Same per-row keyed PAYMENTS lookup as HOME.COB's own
+      *> COMPUTE-STANDING -- sets WSTANDING to GOOD/OVERDUE/NONE for
+      *> the current search-result row's LOGIN. PAYMENTS shares
+      *> WK-GENERAL's FSTATUS with MEMBERS (same "file status is
+      *> fstatus" clause in payments.sel), and this driving loop is
+      *> keyed off the PHONE/NAME alternate key rather than FSTATUS
+      *> directly, but FSTATUS is still saved/restored here as a
+      *> matter of habit, the same way HOME.COB does it.
+           move "NONE" to wstanding
+           if wpayments-ok = "Y"
+               move fstatus to wsaved-mfstatus
+               move "00" to wp-fstatus
+               move "N" to whaslastpayment
+               move zeros to wlastdue
+               move low-values to pay-key
+               move login to pay-login
+               start payments key is not less than pay-key
+                   invalid key move "10" to wp-fstatus
+               end-start
+               if wp-fstatus not = "10"
+                   read payments next
+                       at end move "10" to wp-fstatus
+                   end-read
+               end-if
+               perform until wp-fstatus = "10" or pay-login <> login
+                   if pay-due-date not = spaces
+                       move pay-due-date to wlastdue
+                       move "Y" to whaslastpayment
+                   end-if
+                   read payments next
+                       at end move "10" to wp-fstatus
+                   end-read
+               end-perform
+               if whaslastpayment = "Y"
+                   compute wdue-int =
+                       function integer-of-date(wlastdue)
+                   compute wdaysoverdue = wtoday-int - wdue-int
+                   if wdaysoverdue > woverdue-grace-days
+                       move "OVERDUE" to wstanding
+                   else
+                       move "GOOD" to wstanding
+                   end-if
+               end-if
+               move wsaved-mfstatus to fstatus
+           end-if.
+           copy "session-check.cpy".
+           copy "errorlog-write.cpy".
+           copy "pcd-general.cpy".
