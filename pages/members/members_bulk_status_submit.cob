@@ -0,0 +1,141 @@
+       identification division.
+       program-id. members_bulk_status_submit.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "counters.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "counters.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in      pic x(32).
+           02 wloginlist     pic x(4000).
+           02 waction        pic x(10).
+           02 filler         pic x(1958).
+       01  wbulk-ptr         pic 9(04) value 1.
+       01  wbulk-login       pic x(60) value spaces.
+       01  wbulk-applied     pic 9(05) value zeros.
+       01  wbulk-skipped     pic 9(05) value zeros.
+       01  wlogin            pic x(60) value spaces.
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+               "Content-type: text/html"
+               newline
+           end-display
+           move "members_bulk_status_submit" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+      *> Field order here must match MEMBERS_BULK_STATUS_HTML.CPY's
+      *> actual DOM order (token, loginlist, action) -- RECEIVESCREEN
+      *> decodes posted fields positionally, not by HTML "name".
+           move warray(1) to wtoken-in
+           move warray(2) to wloginlist
+           move warray(3) to waction
+           move wtoken-in to wtoken
+           perform validate-token.
+      *>---------------------------------------------------------
+           perform open-members-io-create-retry
+           if fstatus not equal zeros
+               string "ERR OPEN members: " fstatus
+                   delimited by size into wmsgweb
+               go stopprogram
+           end-if
+           perform authorize-staff-only.
+           if waction not = "activate" and waction not = "deactivate"
+                   and waction not = "suspend"
+               move "INVALID ACTION !!" to wmsgweb
+               go stopprogram
+           end-if
+           move 1 to wbulk-ptr
+           perform until wbulk-ptr > length of wloginlist
+               unstring wloginlist delimited by "," or x"0A" or x"0D"
+                   into wbulk-login
+                   with pointer wbulk-ptr
+               end-unstring
+               move function trim(wbulk-login) to wbulk-login
+               if wbulk-login not = spaces
+                   perform apply-bulk-action
+               end-if
+               move spaces to wbulk-login
+           end-perform.
+           close members
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           display
+               '<p>Bulk status change (' function trim(waction) '): '
+               wbulk-applied ' applied, ' wbulk-skipped
+               ' not found/skipped.</p>'
+           end-display
+           copy "footer_html.cpy".
+           stop run.
+       stopprogram.
+           move "post"      to wmethod
+           move "home.exe"  to wexec
+           perform openprogram
+           stop run
+           goback.
+       apply-bulk-action.
+           move wbulk-login to login
+           read members with lock invalid key
+               add 1 to wbulk-skipped
+           not invalid key
+               evaluate waction
+                   when "activate"
+                       if member-inactive
+                           move "STAT-ACTIVE" to wcountername
+                           move 1 to wcounterdelta
+                           perform adjust-counter
+                           move "STAT-INACTIVE" to wcountername
+                           move -1 to wcounterdelta
+                           perform adjust-counter
+                       end-if
+                       set member-active to true
+                       move "BULK-ACTIVATE" to waudit-op
+                   when "deactivate"
+                       if member-active
+                           move "STAT-ACTIVE" to wcountername
+                           move -1 to wcounterdelta
+                           perform adjust-counter
+                           move "STAT-INACTIVE" to wcountername
+                           move 1 to wcounterdelta
+                           perform adjust-counter
+                       end-if
+                       set member-inactive to true
+                       move "BULK-DEACTIVATE" to waudit-op
+                   when "suspend"
+                       set member-suspended to true
+                       move "BULK-SUSPEND" to waudit-op
+               end-evaluate
+               rewrite reg-members
+               move wbulk-login to wlogin
+               perform write-audit
+               unlock members
+               add 1 to wbulk-applied
+           end-read.
+       copy "session-check.cpy".
+       copy "permission-check.cpy".
+       copy "audit-log.cpy".
+       copy "counter-adjust.cpy".
+       copy "errorlog-write.cpy".
+       copy "open-retry.cpy".
+       copy "pcd-general.cpy".
