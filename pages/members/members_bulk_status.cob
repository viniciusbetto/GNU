@@ -0,0 +1,52 @@
+       identification division.
+       program-id. members_bulk_status.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wlogin            pic x(60) value spaces.
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in      pic x(32).
+           02 filler         pic x(5968).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+               "Content-type: text/html"
+               newline
+           end-display
+           move "members_bulk_status" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wtoken-in
+           move wtoken-in to wtoken
+           perform validate-token.
+      *>---------------------------------------------------------
+           open input members
+           perform authorize-staff-only.
+           close members
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           copy "members_bulk_status_html.cpy".
+           copy "footer_html.cpy".
+           stop run.
+           copy "session-check.cpy".
+           copy "permission-check.cpy".
+           copy "audit-log.cpy".
+           copy "errorlog-write.cpy".
+           copy "pcd-general.cpy".
