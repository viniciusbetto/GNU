@@ -7,56 +7,180 @@
        input-output section.
        file-control.
            copy "members.sel".
+           copy "audit.sel".
+           copy "counters.sel".
+           copy "errlog.sel".
        data division.
        file section.
        copy "members.cpy".
+       copy "audit.cpy".
+       copy "counters.cpy".
+       copy "errlog.cpy".
        working-storage section.
        copy "wk-general.cpy".
-       01  wscreen-received  pic x(2000).
+       01  wv-flag           pic x(01) value "Y".
+       01  wv-idx            pic 9(04) value zeros.
+       01  wv-at-count       pic 9(03) value zeros.
+       01  wv-activecount    pic 9(06) value zeros.
+       01  wv-datecheck      pic 9(08) value zeros.
+       78  wphone-policy-default  value "BLOCK".
+       01  wphone-policy-env pic x(05) value spaces.
+       01  wphone-policy     pic x(05) value spaces.
+       01  wphonedup-flag    pic x(01) value "N".
+       01  wmailsubject      pic x(60) value spaces.
+       01  wmailbody         pic x(200) value spaces.
+       01  wscreen-received  pic x(6000).
        01  filler redefines wscreen-received.
            02 wlogin         pic x(60).
            02 wpassword      pic x(120).
            02 wpasswordrep   pic x(120).
            02 wname          pic x(120).
            02 wphone         pic x(120).
-           02 filler         pic x(1460).
+           02 wemail         pic x(120).
+           02 wsecquestion   pic x(120).
+           02 wsecanswer     pic x(120).
+           02 wbirthdate     pic x(08).
+           02 waddr-street   pic x(120).
+           02 waddr-city     pic x(60).
+           02 waddr-state    pic x(02).
+           02 waddr-postal   pic x(10).
+           02 filler         pic x(4900).
        copy "lnk-general.cpy".
        procedure division.
            display 
               "Content-type: text/html"
                newline
-           end-display       
+           end-display
+           move "members_submit" to wprogname
            initialize wmsgweb
            call "characteres".
            call "receivescreen" using warrayconvert.
-           move warray(1) to wlogin    
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+           move warray(1) to wlogin
            move warray(2) to wpassword
            move warray(3) to wpasswordrep 
            move warray(4) to wname
-           move warray(5) to wphone 
+           move warray(5) to wphone
+           move warray(6) to wemail
+           move warray(7) to wsecquestion
+           move warray(8) to wsecanswer
+           move warray(9) to wbirthdate
+           move warray(10) to waddr-street
+           move warray(11) to waddr-city
+           move warray(12) to waddr-state
+           move warray(13) to waddr-postal
+           if wpassword not = wpasswordrep
+               move "PASSWORDS DO NOT MATCH !!" to wmsgweb
+               go stopprogram
+           end-if
+           perform validate-signup.
+           if wemail not = spaces
+               move zeros to wv-at-count
+               inspect wemail tallying wv-at-count for all "@"
+               if wv-at-count not = 1
+                   move "INVALID EMAIL ADDRESS !!" to wmsgweb
+                   go stopprogram
+               end-if
+           end-if
+           if wsecquestion = spaces or wsecanswer = spaces
+               move "SECURITY QUESTION AND ANSWER ARE REQUIRED !!"
+                   to wmsgweb
+               go stopprogram
+           end-if
+           move wpassword    to wpwcheck
+           move "post"       to wmethod
+           move "login.exe"  to wexec
+           perform validate-password-complexity.
+           perform count-active-members.
+           if wv-activecount >= wmax-active-members
+               move "MEMBERSHIP FULL !!" to wmsgweb
+               go stopprogram
+           end-if.
       *>---------------------------------------------------------
       *> INICIANDO A GRAVAÇÃO
-           open i-o members
-           if fstatus = "35"
-               open output members
-               close members
-               open i-o members
-           end-if
+           perform open-members-io-create-retry
            if fstatus not equal zeros
                string "ERR OPEN members: " fstatus
                    delimited by size into wmsgweb
-               go stopprogram 
+               go stopprogram
            end-if
            move wlogin to login
            read members not invalid key
                move "EXISTING MEMBER !!" to wmsgweb
                go stopprogram
            end-read
-           move wlogin     to login    
-           move wpassword  to password
-           move wname      to name 
+           perform check-phone-uniqueness.
+           call "hashpwd" using wlogin wsecanswer whash
+           move wlogin     to login
+           move whash      to sec-answer-hash
+           move wsecquestion to sec-question
+           call "hashpwd" using wlogin wpassword whash
+           move whash      to member-password
+           move wname      to name
            move wphone     to phone
+           move wemail     to email
+           move wbirthdate to birthdate
+           move function current-date(1:8) to join-date
+           move waddr-street to addr-street
+           move waddr-city   to addr-city
+           move waddr-state  to addr-state
+           move waddr-postal to addr-postal
+           move "MEMBER-ID" to wcountername
+           perform next-counter
+           move wcountervalue to member-id
+           set member-active to true
+           set member-regular to true
+           move zeros to failed-attempts
+      *> CHECK-PHONE-UNIQUENESS's WARN path READs a matched duplicate
+      *> member's full record into REG-MEMBERS to compare PHONE --
+      *> reset every field it doesn't already overwrite above so a new
+      *> signup can't inherit another member's last-login/2FA/suspend/
+      *> reactivation state.
+           move spaces to last-login
+           set member-2fa-disabled to true
+           set member-not-suspended to true
+           set member-reactivation-none to true
            write reg-members.
+           move "CREATE"  to waudit-op
+           move wlogin    to wsessionlogin
+           move wname     to waudit-new-name
+           move wphone    to waudit-new-phone
+           perform write-audit.
+           perform update-signup-stats.
+           if wphonedup-flag = "Y"
+               move "PHONEDUP" to waudit-op
+               perform write-audit
+           end-if.
+           if wemail not = spaces
+               move "Welcome!" to wmailsubject
+               move spaces to wmailbody
+               string "Welcome, " delimited by size
+                      wname       delimited by size
+                      "! Your account has been created."
+                          delimited by size
+                   into wmailbody
+               end-string
+               call "sendmail" using wemail wmailsubject wmailbody
+           end-if.
+       update-signup-stats.
+      *> Keeps HOME's dashboard counts a cheap read of a few running
+      *> totals instead of a full MEMBERS scan on every page view.
+           move "STAT-TOTAL" to wcountername
+           move 1 to wcounterdelta
+           perform adjust-counter
+           move "STAT-ACTIVE" to wcountername
+           move 1 to wcounterdelta
+           perform adjust-counter
+           move spaces to wcountername
+           string "STAT-SIGNUPS-" delimited by size
+                  function current-date(1:6) delimited by size
+               into wcountername
+           end-string
+           move 1 to wcounterdelta
+           perform adjust-counter.
        stopprogram.
            close members
            move "post"      to wmethod
@@ -64,5 +188,98 @@
            perform openprogram
            stop run
            goback.
+       check-phone-uniqueness.
+      *> PHONE carries an alternate key (with duplicates) so it can be
+      *> searched directly instead of scanning start to end. Policy
+      *> defaults to BLOCK; ops can relax it to WARN via the
+      *> PHONE_UNIQUE_POLICY environment variable for sites where a
+      *> shared family/office line is expected, without disabling the
+      *> check entirely.
+           move wphone-policy-default to wphone-policy
+           accept wphone-policy-env from environment
+               "PHONE_UNIQUE_POLICY"
+           if wphone-policy-env = "WARN" or wphone-policy-env = "BLOCK"
+               move wphone-policy-env to wphone-policy
+           end-if
+           move wphone to phone
+           read members key is phone invalid key
+               continue
+           not invalid key
+               if wphone-policy = "BLOCK"
+                   move "PHONE NUMBER ALREADY REGISTERED !!" to wmsgweb
+                   go stopprogram
+               else
+                   move "Y" to wphonedup-flag
+               end-if
+           end-read.
+       count-active-members.
+           move zeros to wv-activecount
+           perform open-members-input-retry
+           if fstatus = "35"
+               close members
+               exit paragraph
+           end-if
+           read members next
+           perform until fstatus = "10"
+               if member-active
+                   add 1 to wv-activecount
+               end-if
+               read members next
+           end-perform.
+           close members.
+       validate-signup.
+      *> WPHONE must be numeric-only; WLOGIN limited to letters,
+      *> digits, dot, underscore and hyphen.
+           move "Y" to wv-flag
+           perform varying wv-idx from 1 by 1 until wv-idx > 120
+                   or wphone(wv-idx:1) = space
+               if wphone(wv-idx:1) < "0" or wphone(wv-idx:1) > "9"
+                   move "N" to wv-flag
+               end-if
+           end-perform
+           if wv-flag = "N"
+               move "PHONE MUST BE NUMERIC !!" to wmsgweb
+               go stopprogram
+           end-if
+           move "Y" to wv-flag
+           perform varying wv-idx from 1 by 1 until wv-idx > 60
+                   or wlogin(wv-idx:1) = space
+               if (wlogin(wv-idx:1) < "0" or wlogin(wv-idx:1) > "9")
+                  and (wlogin(wv-idx:1) < "A" or wlogin(wv-idx:1) > "Z")
+                  and (wlogin(wv-idx:1) < "a" or wlogin(wv-idx:1) > "z")
+                  and wlogin(wv-idx:1) not = "."
+                  and wlogin(wv-idx:1) not = "_"
+                  and wlogin(wv-idx:1) not = "-"
+                   move "N" to wv-flag
+               end-if
+           end-perform
+           if wv-flag = "N"
+               move "LOGIN CONTAINS INVALID CHARACTERS !!" to wmsgweb
+               go stopprogram
+           end-if.
+      *> BIRTHDATE is optional but, once supplied, must be a real
+      *> CCYYMMDD calendar date -- batch jobs such as
+      *> MEMBERS-REMINDERS feed it straight into FUNCTION
+      *> INTEGER-OF-DATE, which would abend the whole run on a garbage
+      *> or impossible (e.g. Feb 30) value.
+           if wbirthdate not = spaces
+               if wbirthdate is not numeric
+                   move "BIRTHDATE MUST BE A VALID YYYYMMDD DATE !!"
+                       to wmsgweb
+                   go stopprogram
+               end-if
+               move wbirthdate to wv-datecheck
+               if function test-date-yyyymmdd(wv-datecheck) not = 0
+                   move "BIRTHDATE MUST BE A VALID YYYYMMDD DATE !!"
+                       to wmsgweb
+                   go stopprogram
+               end-if
+           end-if.
+       copy "audit-log.cpy".
+       copy "password-check.cpy".
+       copy "counter-next.cpy".
+       copy "counter-adjust.cpy".
+       copy "errorlog-write.cpy".
+       copy "open-retry.cpy".
        copy "pcd-general.cpy".
 
