@@ -0,0 +1,121 @@
+       identification division.
+       program-id. payment_submit.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "payments.sel".
+           copy "sessions.sel".
+           copy "members.sel".
+           copy "audit.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "payments.cpy".
+       copy "sessions.cpy".
+       copy "members.cpy".
+       copy "audit.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 wtoken-in      pic x(32).
+           02 wamount        pic x(20).
+           02 wmethod-in     pic x(20).
+           02 filler         pic x(5868).
+       01  wamount-n         pic 9(07)v99.
+       01  wpay-today        pic 9(08) value zeros.
+       01  wpay-today-int    pic s9(09) comp.
+       01  wpay-due-int      pic s9(09) comp.
+       01  wpay-due-date     pic 9(08) value zeros.
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+              "Content-type: text/html"
+               newline
+           end-display
+           move "payment_submit" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               perform openprogram
+               stop run
+           end-if
+           move warray(1) to wlogin
+           move warray(2) to wtoken-in
+           move warray(3) to wamount
+           move warray(4) to wmethod-in
+           move wtoken-in to wtoken
+           perform validate-token.
+      *> WLOGIN is the payment's target account, posted verbatim from
+      *> the form -- AUTHORIZE-EDIT confirms it's either the session's
+      *> own login or that the session belongs to staff/admin before
+      *> any PAYMENTS record gets written for it.
+           open input members
+           if fstatus not equal zeros
+               string "ERR OPEN members: " fstatus
+                   delimited by size into wmsgweb
+               move "post"         to wmethod
+               move "payments.exe" to wexec
+               perform openprogram
+               stop run
+           end-if
+           move wlogin to login
+           read members invalid key
+               move "NOT EXISTING MEMBER !!" to wmsgweb
+               close members
+               move "post"         to wmethod
+               move "payments.exe" to wexec
+               perform openprogram
+               stop run
+           end-read
+           perform authorize-edit.
+           close members
+           if wamount not numeric
+               move "INVALID PAYMENT AMOUNT !!" to wmsgweb
+               move wlogin         to wredirlogin
+               move "post"         to wmethod
+               move "payments.exe" to wexec
+               perform openprogram
+               stop run
+           end-if
+           move wamount to wamount-n
+           open i-o payments
+           if fstatus = "35"
+               open output payments
+               close payments
+               open i-o payments
+           end-if
+           move wlogin to pay-login
+           move function current-date(1:14) to pay-seq
+           move wamount-n to pay-amount
+           move wmethod-in to pay-method
+      *> Dues period runs WDUES-PERIOD-DAYS from this payment; the
+      *> nightly overdue job (batch/payments_overdue.cob) and HOME's
+      *> standing column compare against this date, not just "has a
+      *> payment ever been made".
+           move function current-date(1:8) to wpay-today
+           compute wpay-today-int =
+               function integer-of-date(wpay-today)
+           compute wpay-due-int = wpay-today-int + wdues-period-days
+           compute wpay-due-date =
+               function date-of-integer(wpay-due-int)
+           move wpay-due-date to pay-due-date
+           write reg-payments.
+           close payments
+           move wlogin to wredirlogin
+           move "post"        to wmethod
+           move "payments.exe" to wexec
+           perform openprogram
+           stop run.
+           copy "session-check.cpy".
+           copy "permission-check.cpy".
+           copy "audit-log.cpy".
+           copy "errorlog-write.cpy".
+           copy "pcd-general.cpy".
