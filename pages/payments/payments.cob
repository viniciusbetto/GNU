@@ -0,0 +1,94 @@
+       identification division.
+       program-id. payments.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "payments.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "payments.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wdisplayamount    pic zzzzz9,99.
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 wtoken-in      pic x(32).
+           02 filler         pic x(5908).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+               "Content-type: text/html"
+               newline
+           end-display
+           move "payments" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wlogin
+           move warray(2) to wtoken-in
+           move wtoken-in to wtoken
+           perform validate-token.
+           open input members
+           if fstatus not equal zeros
+               string "ERR OPEN members: " fstatus
+                   delimited by size into wmsgweb
+           end-if
+           move wlogin to login
+           read members invalid key
+               initialize reg-members
+               move "LOGIN NOT FOUND !!" to wmsgweb
+           end-read
+           perform authorize-edit.
+           close members
+           copy "header_html.cpy".
+           copy "menu_html.cpy".
+           if is-impersonating
+               display
+                   '<div class="impersonation-banner">'
+                   'STAFF VIEW-AS MODE -- viewing ' wlogin
+                   ' as ' wsessionlogin ' -- read-only troubleshooting'
+                   ' view, recorded in the audit trail.'
+                   '</div>'
+               end-display
+           end-if
+           open input payments
+           if fstatus = "35"
+               open output payments
+               close payments
+               open input payments
+           end-if
+           copy "payments1_html.cpy".
+           move low-values to pay-key
+           move wlogin     to pay-login
+           start payments key is not less than pay-key
+               invalid key move "10" to fstatus
+           end-start
+           if fstatus not = "10"
+               read payments next
+           end-if
+           perform until fstatus = "10" or pay-login <> wlogin
+               move pay-amount to wdisplayamount
+               copy "payments2_html.cpy".
+               read payments next
+           end-perform
+           copy "payments3_html.cpy".
+           copy "footer_html.cpy".
+           close payments.
+           stop run.
+           copy "session-check.cpy".
+           copy "permission-check.cpy".
+           copy "audit-log.cpy".
+           copy "errorlog-write.cpy".
+           copy "pcd-general.cpy".
