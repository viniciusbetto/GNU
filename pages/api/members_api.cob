@@ -0,0 +1,286 @@
+       identification division.
+       program-id. members_api.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "audit.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "sessions.cpy".
+       copy "audit.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wlogin             pic x(60) value spaces.
+       78  wapi-pagesize      value 20.
+       01  wapi-page          pic 9(05) value zeros.
+       01  wapi-page-in       pic x(05) value spaces.
+       01  wapi-skip          pic 9(05) value zeros.
+       01  wapi-candidateidx  pic 9(05) value zeros.
+       01  wapi-rowsshown     pic 9(05) value zeros.
+       01  wapi-hasmore       pic x(01) value "N".
+       01  wapi-first         pic x(01) value "Y".
+       01  wapi-login-in      pic x(60) value spaces.
+       01  wjson-in           pic x(120) value spaces.
+       01  wjson-inlen        pic 9(03) value zeros.
+       01  wjson-out          pic x(240) value spaces.
+       01  wjson-outlen       pic 9(03) value zeros.
+       01  wjson-i            pic 9(03) value zeros.
+       01  wjson-c            pic x(01) value space.
+       01  wjson-login        pic x(240) value spaces.
+       01  wjson-login-len    pic 9(03) value zeros.
+       01  wjson-name         pic x(240) value spaces.
+       01  wjson-name-len     pic 9(03) value zeros.
+       01  wjson-phone        pic x(240) value spaces.
+       01  wjson-phone-len    pic 9(03) value zeros.
+       01  wscreen-received   pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in        pic x(32).
+           02 wapi-login-field pic x(60).
+           02 wapi-page-field  pic x(05).
+           02 filler           pic x(5843).
+       copy "lnk-general.cpy".
+       procedure division.
+      *> JSON twin of HOME/EDITMEMBER's roster view, for internal tools
+      *> (phone system, accounting spreadsheet macro) that want the
+      *> MEMBERS data without scraping HTML. Same token-based auth as
+      *> every other screen, but errors come back as a JSON object
+      *> instead of PCD-GENERAL's JavaScript alert()/redirect, since
+      *> there is no browser here to run either.
+           display
+               "Content-type: application/json"
+               newline
+           end-display
+           move "members_api" to wprogname
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               go to json-form-error
+           end-if
+           move warray(1) to wtoken-in
+           move warray(2) to wapi-login-field
+           move warray(3) to wapi-page-field
+           move wtoken-in     to wtoken
+           move wapi-login-field to wapi-login-in
+           perform validate-token-json.
+           if wapi-login-in not = spaces
+               perform emit-single-member
+           else
+               move wapi-page-field to wapi-page-in
+               move zeros to wapi-page
+               if wapi-page-in is numeric
+                   move wapi-page-in to wapi-page
+               end-if
+               if wapi-page = zeros
+                   move 1 to wapi-page
+               end-if
+               compute wapi-skip = (wapi-page - 1) * wapi-pagesize
+               perform emit-member-list
+           end-if
+           stop run.
+       validate-token-json.
+      *> Same CREATED/LASTACT idle-timeout enforcement as the HTML
+      *> pages' VALIDATE-TOKEN (session-check.cpy) -- inlined here
+      *> rather than copying that copybook, since its INVALID-TOKEN
+      *> paragraph redirects via an HTML/JS OPENPROGRAM call this JSON
+      *> endpoint has no use for.
+           if wtoken = spaces
+               go to json-auth-error
+           end-if
+           move wsession-timeout-default to wtimeout-minutes
+           accept wsession-timeout-env from environment
+               "SESSION_TIMEOUT_MINUTES"
+           if wsession-timeout-env is numeric
+                   and wsession-timeout-env > zeros
+               move wsession-timeout-env to wtimeout-minutes
+           end-if
+           open i-o sessions
+           if fstatus not = zeros
+               go to json-auth-error
+           end-if
+           move wtoken to session-token
+           read sessions invalid key
+               close sessions
+               go to json-auth-error
+           end-read
+           move function current-date(1:14) to wnow
+           move session-lastact(1:8) to wsess-date
+           move wnow(1:8)            to wcur-date
+           compute wsess-dateint = function integer-of-date(wsess-date)
+           compute wcur-dateint  = function integer-of-date(wcur-date)
+           move session-lastact(9:2)  to wsess-hh
+           move session-lastact(11:2) to wsess-mi
+           move wnow(9:2)             to wcur-hh
+           move wnow(11:2)            to wcur-mi
+           compute widle-minutes =
+               (wcur-dateint - wsess-dateint) * 1440
+               + (wcur-hh * 60 + wcur-mi)
+               - (wsess-hh * 60 + wsess-mi)
+           if widle-minutes > wtimeout-minutes
+               close sessions
+               go to json-auth-error
+           end-if
+           move session-login to wsessionlogin
+           move function current-date(1:14) to session-lastact
+           rewrite reg-sessions
+           close sessions.
+       json-auth-error.
+           display
+               '{"error":"SESSION EXPIRED. PLEASE LOGIN AGAIN"}'
+           end-display
+           stop run.
+       json-form-error.
+           display
+               '{"error":"FORM TOO LARGE"}'
+           end-display
+           stop run.
+       emit-single-member.
+           open input members
+           if fstatus not = zeros
+               display '{"error":"MEMBERS FILE UNAVAILABLE"}'
+               end-display
+               stop run
+           end-if
+           move wapi-login-in to login
+           read members invalid key
+               close members
+               display '{"error":"MEMBER NOT FOUND"}' end-display
+               stop run
+           end-read
+      *> Same blanket inactive-member filter EMIT-MEMBER-LIST applies,
+      *> applied here too so a single-record lookup can't be used to
+      *> probe for a deactivated login that the list view would never
+      *> surface.
+           if member-inactive
+               close members
+               display '{"error":"MEMBER NOT FOUND"}' end-display
+               stop run
+           end-if
+           move wapi-login-in to wlogin
+           perform authorize-member-json
+           perform display-member-json
+           close members.
+       authorize-member-json.
+      *> JSON twin of PERMISSION-CHECK.CPY's AUTHORIZE-EDIT -- same
+      *> self-or-staff rule and VIEWAS audit entry as the HTML single-
+      *> record views (EDITMEMBER.COB, MEMBER_HISTORY.COB), but an
+      *> unauthorized caller gets a JSON error instead of AUTHORIZE-
+      *> EDIT's HTML/JS OPENPROGRAM redirect, which would be invalid
+      *> output under this endpoint's "Content-type: application/json"
+      *> header. MEMBERS must already be open with the target LOGIN
+      *> read into REG-MEMBERS, same precondition AUTHORIZE-EDIT has.
+           if wlogin not = wsessionlogin
+               move login to wsavedlogin
+               move wsessionlogin to login
+               read members invalid key
+                   initialize reg-members
+               end-read
+               if not member-staff and not member-admin
+                   close members
+                   display '{"error":"NOT AUTHORIZED"}' end-display
+                   stop run
+               end-if
+               move wsavedlogin to login
+               read members invalid key
+                   initialize reg-members
+               end-read
+               move "VIEWAS" to waudit-op
+               perform write-audit
+           end-if.
+       emit-member-list.
+           open input members
+           if fstatus not = zeros
+               display '{"error":"MEMBERS FILE UNAVAILABLE"}'
+               end-display
+               stop run
+           end-if
+           display '{"members":[' end-display
+           read members next
+           perform until fstatus = "10"
+                   or wapi-rowsshown >= wapi-pagesize
+               if not member-inactive
+                   add 1 to wapi-candidateidx
+                   if wapi-candidateidx > wapi-skip
+                       if wapi-first = "N"
+                           display "," end-display
+                       end-if
+                       move "N" to wapi-first
+                       perform display-member-json
+                       add 1 to wapi-rowsshown
+                   end-if
+               end-if
+               read members next
+           end-perform
+           if fstatus not = "10"
+               move "Y" to wapi-hasmore
+           end-if
+           display
+               '],"page":"' wapi-page '","has_more":"'
+               wapi-hasmore '"}'
+           end-display
+           close members.
+       display-member-json.
+           move function trim(login) to wjson-in
+           move function length(function trim(login)) to wjson-inlen
+           perform escape-json-string
+           move wjson-out     to wjson-login
+           move wjson-outlen  to wjson-login-len
+           move function trim(name) to wjson-in
+           move function length(function trim(name)) to wjson-inlen
+           perform escape-json-string
+           move wjson-out     to wjson-name
+           move wjson-outlen  to wjson-name-len
+           move function trim(phone) to wjson-in
+           move function length(function trim(phone)) to wjson-inlen
+           perform escape-json-string
+           move wjson-out     to wjson-phone
+           move wjson-outlen  to wjson-phone-len
+           display
+               "{"
+               '"id":"' member-id '",'
+               '"login":"' wjson-login(1:wjson-login-len) '",'
+               '"name":"' wjson-name(1:wjson-name-len) '",'
+               '"phone":"' wjson-phone(1:wjson-phone-len) '",'
+               '"status":"' member-status '",'
+               '"type":"' member-type '",'
+               '"last_login":"' function trim(last-login) '"'
+               "}"
+           end-display.
+       escape-json-string.
+      *> Caller moves a trimmed field into WJSON-IN/WJSON-INLEN and
+      *> PERFORMs this; WJSON-OUT(1:WJSON-OUTLEN) comes back with '"'
+      *> and '\' escaped and control bytes dropped. LOGIN/NAME/PHONE
+      *> are free-text and characteres.cob's %HH decoder (req008)
+      *> passes any byte, including '"'/'\', straight through, so
+      *> emitting them unescaped here would produce invalid or
+      *> injected JSON.
+           move spaces to wjson-out
+           move zeros to wjson-outlen
+           perform varying wjson-i from 1 by 1
+                   until wjson-i > wjson-inlen
+               move wjson-in(wjson-i:1) to wjson-c
+               evaluate true
+                   when wjson-c = '"'
+                       add 1 to wjson-outlen
+                       move '\' to wjson-out(wjson-outlen:1)
+                       add 1 to wjson-outlen
+                       move '"' to wjson-out(wjson-outlen:1)
+                   when wjson-c = '\'
+                       add 1 to wjson-outlen
+                       move '\' to wjson-out(wjson-outlen:1)
+                       add 1 to wjson-outlen
+                       move '\' to wjson-out(wjson-outlen:1)
+                   when wjson-c < space
+                       continue
+                   when other
+                       add 1 to wjson-outlen
+                       move wjson-c to wjson-out(wjson-outlen:1)
+               end-evaluate
+           end-perform.
+
+       copy "audit-log.cpy".
