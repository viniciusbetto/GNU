@@ -7,30 +7,204 @@
        input-output section.
        file-control.
            copy "members.sel".
+           copy "sessions.sel".
+           copy "counters.sel".
+           copy "payments.sel".
+           copy "errlog.sel".
        data division.
        file section.
            copy "members.cpy".
+           copy "sessions.cpy".
+           copy "counters.cpy".
+           copy "payments.cpy".
+           copy "errlog.cpy".
        working-storage section.
        copy "wk-general.cpy".
+       copy "lnk-general.cpy".
+       01  wtotalcount       pic 9(05) value zeros.
+       01  wactivecount      pic 9(05) value zeros.
+       01  winactivecount    pic 9(05) value zeros.
+       01  wreactreqcount    pic 9(05) value zeros.
+       01  wnewcount         pic 9(05) value zeros.
+       78  wpagesize         value 20.
+       01  wpage             pic 9(05) value zeros.
+       01  wpage-in          pic x(05) value spaces.
+       01  wskip             pic 9(05) value zeros.
+       01  wcandidateidx     pic 9(05) value zeros.
+       01  wrowsshown        pic 9(05) value zeros.
+       01  wprevpage         pic 9(05) value zeros.
+       01  wnextpage         pic 9(05) value zeros.
+       01  whasmore          pic x(01) value "N".
+       01  wstanding         pic x(08) value spaces.
+       01  wp-fstatus        pic xx    value "00".
+       01  wtoday            pic 9(08) value zeros.
+       01  wtoday-int        pic s9(09) comp.
+       01  wdue-int          pic s9(09) comp.
+       01  wdaysoverdue      pic s9(09) value zeros.
+       01  whaslastpayment   pic x(01) value "N".
+       01  wlastdue          pic 9(08) value zeros.
+       01  wsaved-mfstatus   pic xx    value spaces.
+       01  wpayments-ok      pic x(01) value "N".
+       01  wmembers-ok       pic x(01) value "N".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wtoken-in      pic x(32).
+           02 wpage-field    pic x(05).
+           02 filler         pic x(5963).
        procedure division.
-           display 
+           display
                "Content-type: text/html"
                newline
            end-display
+           move "home" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wtoken-in
+           move warray(2) to wpage-field
+           move wtoken-in to wtoken
+           perform validate-token.
+           move wpage-field to wpage-in
+           move zeros to wpage
+           if wpage-in is numeric
+               move wpage-in to wpage
+           end-if
+           if wpage = zeros
+               move 1 to wpage
+           end-if
+           compute wskip = (wpage - 1) * wpagesize
            copy "header_html.cpy".
            copy "menu_html.cpy".
-           open input members
-           if fstatus not equal zeros
-               string "ERRO ABRINDO members: " fstatus
-                   delimited by size into wmsgweb
+      *> req017 built pagination specifically to stop scanning all of
+      *> MEMBERS on every HOME view; these dashboard counts are kept
+      *> as running totals in the shared COUNTERS file (maintained at
+      *> write time by members_submit/members_import/editmember_submit/
+      *> members_bulk_status_submit/login_submit) and just read here,
+      *> not recomputed by a full scan.
+           move "STAT-TOTAL" to wcountername
+           perform read-counter
+           move wcountervalue to wtotalcount
+           move "STAT-ACTIVE" to wcountername
+           perform read-counter
+           move wcountervalue to wactivecount
+           move "STAT-INACTIVE" to wcountername
+           perform read-counter
+           move wcountervalue to winactivecount
+           move "STAT-REACTREQ" to wcountername
+           perform read-counter
+           move wcountervalue to wreactreqcount
+           move spaces to wcountername
+           string "STAT-SIGNUPS-" delimited by size
+                  function current-date(1:6) delimited by size
+               into wcountername
+           end-string
+           perform read-counter
+           move wcountervalue to wnewcount
+           copy "home-dashboard_html.cpy".
+           perform open-members-input-retry
+      *> FSTATUS must be checked here, before the OPEN INPUT PAYMENTS
+      *> on the next line clobbers it -- PAYMENTS.SEL declares the
+      *> same shared "file status is fstatus" field MEMBERS.SEL does,
+      *> so this is the only point where FSTATUS still reflects the
+      *> MEMBERS open.
+           move "N" to wmembers-ok
+           if fstatus = zeros
+               move "Y" to wmembers-ok
+           else
+               move "OPENERR" to wmsgid
+               perform resolve-message
+               display '<p>' wmsgweb '</p>' end-display
            end-if
+           open input payments
+           move "N" to wpayments-ok
+           if fstatus = zeros
+               move "Y" to wpayments-ok
+           end-if
+           move function current-date(1:8) to wtoday
+           compute wtoday-int = function integer-of-date(wtoday)
+      *> HOME1/HOME3_HTML.CPY each end in their own period, so neither
+      *> can be nested inside an IF ... END-IF (the period would close
+      *> the IF right there) -- only the roster-read loop itself,
+      *> guarded below, depends on WMEMBERS-OK.
            copy "home1_html.cpy".
-           read members next
-           perform until fstatus = "10"
-               copy "home2_html.cpy".
+           if wmembers-ok = "Y"
                read members next
-           end-perform.
+               perform until fstatus = "10" or wrowsshown >= wpagesize
+                   if not member-inactive
+                       add 1 to wcandidateidx
+                       if wcandidateidx > wskip
+                           perform compute-standing
+                           copy "home2_html.cpy".
+                           add 1 to wrowsshown
+                       end-if
+                   end-if
+                   read members next
+               end-perform
+               if fstatus not = "10"
+                   move "Y" to whasmore
+               end-if
+           end-if
+           if wpayments-ok = "Y"
+               close payments
+           end-if
            copy "home3_html.cpy".
+           if wpage > 1
+               compute wprevpage = wpage - 1
+           end-if
+           compute wnextpage = wpage + 1
+           copy "home-pagination_html.cpy".
            copy "footer_html.cpy".
-           close members.
+           if wmembers-ok = "Y"
+               close members
+           end-if
            stop run.
+       compute-standing.
+      *> Per-row keyed PAYMENTS lookup, not a scan -- sets WSTANDING
+      *> to GOOD/OVERDUE/NONE for the current roster row's LOGIN.
+      *> PAYMENTS shares WK-GENERAL's FSTATUS with MEMBERS (same
+      *> "file status is fstatus" clause in payments.sel), so the
+      *> member read-next loop's own FSTATUS is saved and restored
+      *> around this lookup to avoid corrupting its termination check.
+           move "NONE" to wstanding
+           if wpayments-ok = "Y"
+               move fstatus to wsaved-mfstatus
+               move "00" to wp-fstatus
+               move "N" to whaslastpayment
+               move zeros to wlastdue
+               move low-values to pay-key
+               move login to pay-login
+               start payments key is not less than pay-key
+                   invalid key move "10" to wp-fstatus
+               end-start
+               if wp-fstatus not = "10"
+                   read payments next
+                       at end move "10" to wp-fstatus
+                   end-read
+               end-if
+               perform until wp-fstatus = "10" or pay-login <> login
+                   if pay-due-date not = spaces
+                       move pay-due-date to wlastdue
+                       move "Y" to whaslastpayment
+                   end-if
+                   read payments next
+                       at end move "10" to wp-fstatus
+                   end-read
+               end-perform
+               if whaslastpayment = "Y"
+                   compute wdue-int =
+                       function integer-of-date(wlastdue)
+                   compute wdaysoverdue = wtoday-int - wdue-int
+                   if wdaysoverdue > woverdue-grace-days
+                       move "OVERDUE" to wstanding
+                   else
+                       move "GOOD" to wstanding
+                   end-if
+               end-if
+               move wsaved-mfstatus to fstatus
+           end-if.
+           copy "session-check.cpy".
+           copy "counter-read.cpy".
+           copy "errorlog-write.cpy".
+           copy "msgcatalog.cpy".
+           copy "open-retry.cpy".
+           copy "pcd-general.cpy".
