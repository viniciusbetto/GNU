@@ -5,57 +5,158 @@
        file-control.
       *>    copy "keyboard.sel".
            copy "members.sel".
+           copy "sessions.sel".
+           copy "otp.sel".
+           copy "counters.sel".
+           copy "errlog.sel".
        data division.
        file section.
       *>copy "keyboard.cpy".
        copy "members.cpy".
+       copy "sessions.cpy".
+       copy "otp.cpy".
+       copy "counters.cpy".
+       copy "errlog.cpy".
        working-storage section.
        copy "wk-general.cpy".
        copy "lnk-general.cpy".
-       01  wscreen-received   pic x(2000).
+       01  wotp-code          pic 9(06) value zeros.
+       01  wsmsmessage        pic x(160) value spaces.
+       01  wscreen-received   pic x(6000).
        01  filler redefines wscreen-received.
            02 wlogin         pic x(60).
            02 wpassword      pic x(120).
-           02 filler         pic x(1820).
+           02 filler         pic x(5820).
        procedure division.
            display 
                "Content-type: text/html; charset=utf-8"
                newline
            end-display
+           move "login_submit" to wprogname
            initialize wmsgweb
            call "characteres".
            call "receivescreen" using warrayconvert.
-           move warray(1) to wlogin    
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+           move warray(1) to wlogin
            move warray(2) to wpassword
-           open input members
+           perform open-members-io-retry
            if fstatus not equal zeros
-               string "ERRO ABRINDO MEMBROS: " fstatus 
+               string "ERRO ABRINDO MEMBROS: " fstatus
                delimited by size into wmsgweb
                go stopprogram
            end-if
            move wlogin to login
-           read members invalid key 
-               move "MEMBER NOT FOUND !!" to wmsgweb
+           read members invalid key
+               move "MEMNOTFND" to wmsgid
+               perform resolve-message
                close members
                go stopprogram
            end-read
-           if password <> wpassword then
-               move "MEMBER NOT FOUND !!" to wmsgweb
+           if member-suspended
+               move "ACCTSUSPEND" to wmsgid
+               perform resolve-message
+               close members
+               go stopprogram
+           end-if
+      *> Lockout is checked against a *wrong* password only, after the
+      *> comparison below -- checking it beforehand (as this used to)
+      *> meant failed-attempts, once it reached the threshold, could
+      *> never be reset by move-zeros-on-success further down, since
+      *> a correct password never even got compared. Supplying the
+      *> real password is itself the recovery path: it always resets
+      *> the counter and lets the member in, with no staff action
+      *> needed.
+           call "hashpwd" using wlogin wpassword whash
+           if member-password <> whash then
+               add 1 to failed-attempts
+               rewrite reg-members
+               if failed-attempts >= wmax-failed-attempts
+                   move "ACCTLOCKED" to wmsgid
+               else
+                   move "MEMNOTFND" to wmsgid
+               end-if
+               perform resolve-message
+               close members
+               go stopprogram
+           end-if
+           move zeros to failed-attempts
+           if member-inactive
+               if not member-reactivation-pending
+                   set member-reactivation-pending to true
+                   move "STAT-REACTREQ" to wcountername
+                   move 1 to wcounterdelta
+                   perform adjust-counter
+               end-if
+               rewrite reg-members
+               move "ACCTINACTIVE" to wmsgid
+               perform resolve-message
                close members
                go stopprogram
            end-if
+           if member-2fa-enabled
+               perform send-otp-and-redirect
+           end-if
+      *> LAST-LOGIN is only stamped once authentication is actually
+      *> complete -- for a 2FA-enabled member that's after OTP
+      *> verification (LOGIN_OTP_SUBMIT stamps it there instead), not
+      *> here at the password check, since SEND-OTP-AND-REDIRECT above
+      *> stops run and a member who abandons or fails the OTP
+      *> challenge never reaches this line.
+           move function current-date(1:14) to last-login
+           rewrite reg-members
            close members
       *> CRIANDO VARIAVELS DE SEÇÃO
-           
+           perform create-session.
            move "post" to wmethod
            move "home.exe" to wexec
            perform openprogram.
            stop run.
+       send-otp-and-redirect.
+           call "genotp" using wotp-code
+           move function current-date(1:14) to wnow
+           open i-o otp-store
+           if fstatus = "35"
+               open output otp-store
+               close otp-store
+               open i-o otp-store
+           end-if
+           move wlogin to otp-login
+           read otp-store invalid key
+               move wotp-code to otp-code
+               move wnow      to otp-created
+               write reg-otp
+           not invalid key
+               move wotp-code to otp-code
+               move wnow      to otp-created
+               rewrite reg-otp
+           end-read
+           close otp-store
+           move spaces to wsmsmessage
+           string "Your login code is " delimited by size
+                  wotp-code             delimited by size
+               into wsmsmessage
+           end-string
+           call "sendsms" using phone wsmsmessage
+           rewrite reg-members
+           close members
+           move "post"         to wmethod
+           move "login_otp.exe" to wexec
+           move wlogin         to wredirlogin
+           perform openprogram
+           stop run.
        stopprogram.
            move "post" to wmethod
            move "login.exe" to wexec
            perform openprogram.
            stop run.
+       copy "session-create.cpy".
+       copy "counter-adjust.cpy".
+       copy "errorlog-write.cpy".
+       copy "msgcatalog.cpy".
+       copy "open-retry.cpy".
        copy "pcd-general.cpy".
            
            
