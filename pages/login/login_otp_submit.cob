@@ -0,0 +1,114 @@
+       identification division.
+       program-id. login_otp_submit.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "sessions.sel".
+           copy "otp.sel".
+           copy "errlog.sel".
+       data division.
+       file section.
+       copy "members.cpy".
+       copy "sessions.cpy".
+       copy "otp.cpy".
+       copy "errlog.cpy".
+       working-storage section.
+       copy "wk-general.cpy".
+       copy "lnk-general.cpy".
+       01  wotpentered        pic x(06) value spaces.
+       01  wotpcheck          pic 9(06) value zeros.
+       01  wscreen-received   pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 wotpentered-in pic x(06).
+           02 filler         pic x(5934).
+       procedure division.
+           display
+               "Content-type: text/html; charset=utf-8"
+               newline
+           end-display
+           move "login_otp_submit" to wprogname
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           if wform-toolarge
+               move "FORM TOO LARGE !!" to wmsgweb
+               go stopprogram
+           end-if
+           move warray(1) to wlogin
+           move warray(2) to wotpentered
+           open input otp-store
+           if fstatus not = zeros
+               move "OTP EXPIRED OR NOT FOUND !!" to wmsgweb
+               go stopprogram
+           end-if
+           move wlogin to otp-login
+           read otp-store invalid key
+               move "OTP EXPIRED OR NOT FOUND !!" to wmsgweb
+               close otp-store
+               go stopprogram
+           end-read
+           close otp-store
+      *> A code that checks out numerically but was issued longer ago
+      *> than WOTP-WINDOW-MINUTES is rejected the same as a wrong code
+      *> -- otherwise a leaked/shoulder-surfed OTP stays valid until
+      *> the member's next login attempt overwrites it, not until it
+      *> expires.
+           move function current-date(1:14) to wnow
+           move otp-created(1:8) to wsess-date
+           move wnow(1:8)        to wcur-date
+           compute wsess-dateint = function integer-of-date(wsess-date)
+           compute wcur-dateint  = function integer-of-date(wcur-date)
+           move otp-created(9:2)  to wsess-hh
+           move otp-created(11:2) to wsess-mi
+           move wnow(9:2)         to wcur-hh
+           move wnow(11:2)        to wcur-mi
+           compute widle-minutes =
+               (wcur-dateint - wsess-dateint) * 1440
+               + (wcur-hh * 60 + wcur-mi)
+               - (wsess-hh * 60 + wsess-mi)
+           if widle-minutes > wotp-window-minutes
+               move "OTP EXPIRED OR NOT FOUND !!" to wmsgweb
+               go stopprogram
+           end-if
+           move zeros to wotpcheck
+           if wotpentered is numeric
+               move wotpentered to wotpcheck
+           end-if
+           if wotpcheck not = otp-code
+               move "INCORRECT CODE !!" to wmsgweb
+               go stopprogram
+           end-if
+           open i-o otp-store
+           move wlogin to otp-login
+           delete otp-store record
+           close otp-store
+      *> LAST-LOGIN reflects a completed authentication, not just a
+      *> correct password -- for a 2FA-enabled member that's here,
+      *> after the OTP code itself has checked out (see LOGIN_SUBMIT).
+           open i-o members
+           if fstatus = zeros
+               move wlogin to login
+               read members invalid key
+                   continue
+               not invalid key
+                   move function current-date(1:14) to last-login
+                   rewrite reg-members
+               end-read
+               close members
+           end-if
+           perform create-session.
+           move "post" to wmethod
+           move "home.exe" to wexec
+           perform openprogram.
+           stop run.
+       stopprogram.
+           move "post"          to wmethod
+           move "login_otp.exe" to wexec
+           move wlogin          to wredirlogin
+           perform openprogram.
+           stop run.
+       copy "session-create.cpy".
+       copy "errorlog-write.cpy".
+       copy "pcd-general.cpy".
