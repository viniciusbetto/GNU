@@ -0,0 +1,25 @@
+       identification division.
+       program-id. login_otp.
+       environment division.
+       data division.
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wscreen-received  pic x(6000).
+       01  filler redefines wscreen-received.
+           02 wlogin         pic x(60).
+           02 filler         pic x(5940).
+       copy "lnk-general.cpy".
+       procedure division.
+           display
+              "Content-type: text/html"
+               newline
+           end-display
+           initialize wmsgweb
+           call "characteres".
+           call "receivescreen" using warrayconvert.
+           move warray(1) to wlogin
+           move wlogin to wredirlogin
+           copy "header_html.cpy".
+           copy "login_otp_html.cpy".
+           copy "footer_html.cpy".
+           stop run.
