@@ -0,0 +1,95 @@
+       identification division.
+       program-id. members-rpt.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select sort-work assign to "sortwork.tmp"
+               organization is sequential.
+           select report-out assign to "members-rpt.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       sd  sort-work.
+       01  sort-rec.
+           02 sort-name    pic x(120).
+           02 sort-login   pic x(60).
+           02 sort-phone   pic x(120).
+       fd  report-out.
+       01  report-line     pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus       pic xx     value "00".
+       01  wpagesize        pic 9(03) value 40.
+       01  wlinecount       pic 9(03) value zeros.
+       01  wpagecount       pic 9(03) value zeros.
+       01  wtotalcount      pic 9(06) value zeros.
+       procedure division.
+       report-main.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output report-out
+           sort sort-work on ascending key sort-name
+               input procedure is load-members
+               output procedure is write-report
+           close members
+           close report-out
+           stop run.
+       load-members.
+           read members next
+           perform until fstatus = "10"
+               if not member-inactive
+                   move name  to sort-name
+                   move login to sort-login
+                   move phone to sort-phone
+                   release sort-rec
+               end-if
+               read members next
+           end-perform.
+       write-report.
+           perform write-page-header
+           return sort-work
+               at end move "10" to fstatus
+           end-return
+           perform until fstatus = "10"
+               if wlinecount >= wpagesize
+                   perform write-page-footer
+                   perform write-page-header
+               end-if
+               move spaces to report-line
+               string sort-login delimited by size
+                      "  "       delimited by size
+                      sort-name  delimited by size
+                      "  "       delimited by size
+                      sort-phone delimited by size
+                   into report-line
+               write report-line
+               add 1 to wlinecount
+               add 1 to wtotalcount
+               return sort-work
+                   at end move "10" to fstatus
+               end-return
+           end-perform
+           perform write-page-footer.
+       write-page-header.
+           add 1 to wpagecount
+           move zeros to wlinecount
+           move spaces to report-line
+           string "MEMBERSHIP DIRECTORY - PAGE "
+                  wpagecount delimited by size
+               into report-line
+           write report-line
+           move
+       "LOGIN                    NAME                       PHONE"
+               to report-line
+           write report-line.
+       write-page-footer.
+           move spaces to report-line
+           string "TOTAL ACTIVE MEMBERS: " wtotalcount
+               delimited by size into report-line
+           write report-line.
