@@ -0,0 +1,151 @@
+       identification division.
+       program-id. members-dedup.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select report-out assign to "members-dedup.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  report-out.
+       01  report-line          pic x(200).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus           pic xx     value "00".
+       78  wmax-dedup-members   value 300.
+       01  wd-table.
+           02 wd-entry occurs 300 times.
+               03 wd-login   pic x(60).
+               03 wd-name    pic x(120).
+               03 wd-phone   pic x(120).
+       01  wd-count             pic 9(05) value zeros.
+       01  wd-truncated         pic x(01) value "N".
+       01  wd-i                 pic 9(05) value zeros.
+       01  wd-j                 pic 9(05) value zeros.
+       01  wd-pairs-found       pic 9(06) value zeros.
+       01  wd-lev-a             pic x(120) value spaces.
+       01  wd-lev-b             pic x(120) value spaces.
+       01  wd-lev-ci            pic 9(03) value zeros.
+       01  wd-lev-cj            pic 9(03) value zeros.
+       01  wd-lev-cost          pic 9(02) value zeros.
+       01  wd-dist              pic 9(03) value zeros.
+       01  wp-flag              pic x(01) value "N".
+       01  wp-reason            pic x(30) value spaces.
+       01  wd-lev-matrix.
+           02 wd-lev-row occurs 121 times.
+               03 wd-lev-cell occurs 121 times pic 9(03).
+       procedure division.
+       dedup-main.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           perform load-candidates
+           close members
+           open output report-out
+           move spaces to report-line
+           string "LIKELY DUPLICATE MEMBER REPORT - "
+                  wd-count delimited by size " CANDIDATES SCANNED"
+               into report-line
+           end-string
+           write report-line
+           if wd-truncated = "Y"
+               move
+             "*** ROSTER EXCEEDS SCAN LIMIT - RESULTS ARE PARTIAL ***"
+                   to report-line
+               write report-line
+           end-if
+           perform varying wd-i from 1 by 1 until wd-i > wd-count
+               perform varying wd-j from 1 by 1 until wd-j > wd-count
+                   if wd-j > wd-i
+                       perform compare-pair
+                   end-if
+               end-perform
+           end-perform
+           move spaces to report-line
+           string "TOTAL LIKELY DUPLICATE PAIRS: "
+                  wd-pairs-found delimited by size
+               into report-line
+           end-string
+           write report-line
+           close report-out
+           stop run.
+       load-candidates.
+           move zeros to wd-count
+           move "N" to wd-truncated
+           read members next
+           perform until fstatus = "10"
+               if not member-inactive
+                   if wd-count < wmax-dedup-members
+                       add 1 to wd-count
+                       move login to wd-login(wd-count)
+                       move phone to wd-phone(wd-count)
+                       move function upper-case(name)
+                           to wd-name(wd-count)
+                   else
+                       move "Y" to wd-truncated
+                   end-if
+               end-if
+               read members next
+           end-perform.
+       compare-pair.
+           move "N" to wp-flag
+           if wd-phone(wd-i) = wd-phone(wd-j)
+                   and wd-phone(wd-i) not = spaces
+               move "Y" to wp-flag
+               move "SAME PHONE NUMBER" to wp-reason
+           else
+               move wd-name(wd-i) to wd-lev-a
+               move wd-name(wd-j) to wd-lev-b
+               perform compute-levenshtein
+               if wd-dist <= 2
+                   move "Y" to wp-flag
+                   move "SIMILAR NAME" to wp-reason
+               end-if
+           end-if
+           if wp-flag = "Y"
+               add 1 to wd-pairs-found
+               move spaces to report-line
+               string function trim(wd-login(wd-i)) delimited by size
+                      " <-> " delimited by size
+                      function trim(wd-login(wd-j)) delimited by size
+                      "  (" delimited by size
+                      wp-reason delimited by size
+                      ")" delimited by size
+                   into report-line
+               end-string
+               write report-line
+           end-if.
+       compute-levenshtein.
+      *> WD-LEV-A/WD-LEV-B hold the full 120-char NAME, so the matrix
+      *> is sized 121x121 (indices 0..120) -- a 20-char truncation here
+      *> would both hide real differences past character 20 and flag
+      *> unrelated names that merely share a long common prefix.
+           perform varying wd-lev-ci from 0 by 1 until wd-lev-ci > 120
+               move wd-lev-ci to wd-lev-cell(wd-lev-ci + 1, 1)
+           end-perform
+           perform varying wd-lev-cj from 0 by 1 until wd-lev-cj > 120
+               move wd-lev-cj to wd-lev-cell(1, wd-lev-cj + 1)
+           end-perform
+           perform varying wd-lev-ci from 1 by 1 until wd-lev-ci > 120
+               perform varying wd-lev-cj from 1 by 1
+                       until wd-lev-cj > 120
+                   if wd-lev-a(wd-lev-ci:1) = wd-lev-b(wd-lev-cj:1)
+                       move 0 to wd-lev-cost
+                   else
+                       move 1 to wd-lev-cost
+                   end-if
+                   compute
+                       wd-lev-cell(wd-lev-ci + 1, wd-lev-cj + 1) =
+                       function min(
+                         wd-lev-cell(wd-lev-ci, wd-lev-cj + 1) + 1,
+                         wd-lev-cell(wd-lev-ci + 1, wd-lev-cj) + 1,
+                         wd-lev-cell(wd-lev-ci, wd-lev-cj)
+                             + wd-lev-cost)
+               end-perform
+           end-perform
+           move wd-lev-cell(121, 121) to wd-dist.
