@@ -0,0 +1,96 @@
+       identification division.
+       program-id. members-export.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select csv-out assign to "members-export.csv"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  csv-out.
+       01  csv-line             pic x(400).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus           pic xx     value "00".
+       01  wtotalcount          pic 9(06) value zeros.
+       01  wcsv-in              pic x(120) value spaces.
+       01  wcsv-inlen           pic 9(04)  value zeros.
+       01  wcsv-out             pic x(250) value spaces.
+       01  wcsv-outlen          pic 9(04)  value zeros.
+       01  wcsv-i               pic 9(04)  value zeros.
+       01  wcsv-c               pic x(01)  value spaces.
+       01  wcsv-login           pic x(250) value spaces.
+       01  wcsv-name            pic x(250) value spaces.
+       01  wcsv-phone           pic x(250) value spaces.
+       procedure division.
+       export-main.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output csv-out
+           move
+       "LOGIN,NAME,PHONE,STATUS,TYPE,LAST-LOGIN"
+               to csv-line
+           write csv-line
+           read members next
+           perform until fstatus = "10"
+               perform write-csv-row
+               add 1 to wtotalcount
+               read members next
+           end-perform.
+           close members
+           close csv-out
+           stop run.
+       write-csv-row.
+      *> LOGIN/NAME/PHONE are free-text (CHARACTERES's %HH decoder
+      *> passes any byte, including a comma, straight through), so
+      *> each is CSV-quoted with embedded quotes doubled -- an
+      *> unquoted comma in NAME would otherwise shift every column
+      *> after it for that row. STATUS/TYPE/LAST-LOGIN come from our
+      *> own fixed 88-level/timestamp values and can never contain a
+      *> comma, so they are left unquoted as before.
+           move function trim(login) to wcsv-in
+           move function length(function trim(login)) to wcsv-inlen
+           perform quote-csv-field
+           move wcsv-out(1:wcsv-outlen) to wcsv-login
+           move function trim(name) to wcsv-in
+           move function length(function trim(name)) to wcsv-inlen
+           perform quote-csv-field
+           move wcsv-out(1:wcsv-outlen) to wcsv-name
+           move function trim(phone) to wcsv-in
+           move function length(function trim(phone)) to wcsv-inlen
+           perform quote-csv-field
+           move wcsv-out(1:wcsv-outlen) to wcsv-phone
+           move spaces to csv-line
+           string
+               function trim(wcsv-login) delimited by size ","
+               function trim(wcsv-name)  delimited by size ","
+               function trim(wcsv-phone) delimited by size ","
+               member-status         delimited by size ","
+               member-type           delimited by size ","
+               function trim(last-login) delimited by size
+               into csv-line
+           end-string
+           write csv-line.
+       quote-csv-field.
+      *> Caller moves a trimmed field into WCSV-IN/WCSV-INLEN and
+      *> PERFORMs this; WCSV-OUT(1:WCSV-OUTLEN) comes back wrapped in
+      *> '"' with any embedded '"' doubled, per standard CSV quoting.
+           move 1 to wcsv-outlen
+           move '"' to wcsv-out(1:1)
+           perform varying wcsv-i from 1 by 1 until wcsv-i > wcsv-inlen
+               move wcsv-in(wcsv-i:1) to wcsv-c
+               if wcsv-c = '"'
+                   add 1 to wcsv-outlen
+                   move '"' to wcsv-out(wcsv-outlen:1)
+               end-if
+               add 1 to wcsv-outlen
+               move wcsv-c to wcsv-out(wcsv-outlen:1)
+           end-perform
+           add 1 to wcsv-outlen
+           move '"' to wcsv-out(wcsv-outlen:1).
