@@ -0,0 +1,96 @@
+       identification division.
+       program-id. members-mailing-labels.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select sort-work assign to "sortwork.tmp"
+               organization is sequential.
+           select report-out assign to "members-mailing-labels.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       sd  sort-work.
+       01  sort-rec.
+           02 sort-postal  pic x(10).
+           02 sort-name    pic x(120).
+           02 sort-street  pic x(120).
+           02 sort-city    pic x(60).
+           02 sort-state   pic x(02).
+       fd  report-out.
+       01  report-line     pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus       pic xx     value "00".
+       01  wtotalcount      pic 9(06) value zeros.
+       procedure division.
+       labels-main.
+      *> Batch companion to MEMBERS-RPT -- writes one mailing label per
+      *> active member with a captured address, sorted by postal code
+      *> so a bulk mail run can be boxed/routed in one pass instead of
+      *> going through a separately maintained spreadsheet.
+      *>
+      *> No checkpoint/restart here (unlike MEMBERS-BACKUP/PAYMENTS-
+      *> RECONCILE): the SORT's OUTPUT PROCEDURE only starts writing
+      *> REPORT-OUT after the *entire* INPUT PROCEDURE has finished
+      *> feeding the sort, so a per-record checkpoint taken while
+      *> LOAD-MEMBERS is still releasing rows would record progress
+      *> for a run that, if it crashed right after, had written zero
+      *> labels -- and a resume would then START past members already
+      *> "checkpointed" and never produce their labels at all. This
+      *> job's single SORT pass is cheap enough to just rerun from
+      *> scratch on failure instead.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output report-out
+           sort sort-work on ascending key sort-postal
+               input procedure is load-members
+               output procedure is write-labels
+           close members
+           close report-out
+           stop run.
+       load-members.
+           read members next
+           perform until fstatus = "10"
+               if member-active and addr-postal not = spaces
+                   move addr-postal to sort-postal
+                   move name        to sort-name
+                   move addr-street to sort-street
+                   move addr-city   to sort-city
+                   move addr-state  to sort-state
+                   release sort-rec
+               end-if
+               read members next
+           end-perform.
+       write-labels.
+           return sort-work
+               at end move "10" to fstatus
+           end-return
+           perform until fstatus = "10"
+               move spaces to report-line
+               move sort-name to report-line
+               write report-line
+               move spaces to report-line
+               move sort-street to report-line
+               write report-line
+               move spaces to report-line
+               string function trim(sort-city) delimited by size
+                      ", "                      delimited by size
+                      sort-state                delimited by size
+                      "  "                      delimited by size
+                      sort-postal               delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               write report-line
+               add 1 to wtotalcount
+               return sort-work
+                   at end move "10" to fstatus
+               end-return
+           end-perform.
