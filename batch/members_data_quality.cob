@@ -0,0 +1,118 @@
+       identification division.
+       program-id. members-data-quality.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select report-out assign to "members-data-quality.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  report-out.
+       01  report-line       pic x(200).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus        pic xx     value "00".
+       01  wscannedcount     pic 9(06) value zeros.
+       01  wflaggedcount     pic 9(06) value zeros.
+       01  wreasons          pic x(120) value spaces.
+       01  wreasons-len      pic 9(03) value zeros.
+       01  wfieldname        pic x(20) value spaces.
+       procedure division.
+       dataquality-main.
+      *> Fields added to MEMBERS.CPY after go-live (EMAIL, ADDR-*,
+      *> BIRTHDATE, MEMBER-TYPE) are blank/spaced on records written
+      *> before they existed -- this scans every active record once
+      *> and lists which of those effectively-required fields are
+      *> still missing, so staff have a clean backfill list instead
+      *> of finding gaps one support call at a time.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output report-out
+           move spaces to report-line
+           move "DATA QUALITY SCAN - MEMBERS MISSING REQUIRED FIELDS"
+               to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           read members next
+           perform until fstatus = "10"
+               add 1 to wscannedcount
+               perform check-record
+               read members next
+           end-perform.
+           close members
+           move spaces to report-line
+           write report-line
+           string "RECORDS SCANNED: " wscannedcount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "RECORDS FLAGGED: " wflaggedcount
+               delimited by size into report-line
+           end-string
+           write report-line
+           close report-out
+           stop run.
+       check-record.
+           move spaces to wreasons
+           move 0 to wreasons-len
+           if email = spaces
+               move "EMAIL" to wfieldname
+               perform append-reason
+           end-if
+           if birthdate = spaces
+               move "BIRTHDATE" to wfieldname
+               perform append-reason
+           end-if
+           if addr-street = spaces
+               move "ADDR-STREET" to wfieldname
+               perform append-reason
+           end-if
+           if addr-city = spaces
+               move "ADDR-CITY" to wfieldname
+               perform append-reason
+           end-if
+           if addr-state = spaces
+               move "ADDR-STATE" to wfieldname
+               perform append-reason
+           end-if
+           if addr-postal = spaces
+               move "ADDR-POSTAL" to wfieldname
+               perform append-reason
+           end-if
+           if not member-regular and not member-staff
+                   and not member-admin
+               move "MEMBER-TYPE" to wfieldname
+               perform append-reason
+           end-if
+           if wreasons-len > 0
+               add 1 to wflaggedcount
+               move spaces to report-line
+               string function trim(login) delimited by size
+                      "  MISSING: " delimited by size
+                      wreasons(1:wreasons-len) delimited by size
+                   into report-line
+               end-string
+               write report-line
+           end-if.
+       append-reason.
+           if wreasons-len > 0
+               string wreasons(1:wreasons-len) delimited by size
+                      ", " delimited by size
+                      function trim(wfieldname) delimited by size
+                   into wreasons
+               end-string
+           else
+               string function trim(wfieldname) delimited by size
+                   into wreasons
+               end-string
+           end-if
+           move function length(function trim(wreasons))
+               to wreasons-len.
