@@ -0,0 +1,169 @@
+       identification division.
+       program-id. members-reminders.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select report-out assign to "members-reminders.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  report-out.
+       01  report-line     pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus       pic xx     value "00".
+       78  wreminder-window value 7.
+       01  wtoday           pic 9(08) value zeros.
+       01  wtoday-int       pic s9(09) comp.
+       01  wtarget-date     pic 9(08) value zeros.
+       01  wtarget-int      pic s9(09) comp.
+       01  wtoday-yyyy      pic 9(04) value zeros.
+       01  wtarget-mmdd     pic 9(04) value zeros.
+       01  wreminder-kind   pic x(08) value spaces.
+       01  wdaysahead       pic s9(09) value zeros.
+       01  wmailsubject     pic x(60) value spaces.
+       01  wmailbody        pic x(200) value spaces.
+       01  wsmsmessage      pic x(160) value spaces.
+       01  wtotalcount      pic 9(06) value zeros.
+       01  wskippedcount    pic 9(06) value zeros.
+       01  wdq-valid        pic x(01) value "N".
+       01  wdq-check        pic x(08) value spaces.
+       01  wdq-numcheck     pic 9(08) value zeros.
+       procedure division.
+       reminders-main.
+      *> Nightly job -- flags any active member whose BIRTHDATE or
+      *> JOIN-DATE (renewal anniversary) falls within the next
+      *> WREMINDER-WINDOW days, writes them to a plain report and
+      *> feeds the same SMS/email outbox hooks the rest of the system
+      *> uses, so no separate notification channel is needed here.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output report-out
+           move function current-date(1:8) to wtoday
+           compute wtoday-int = function integer-of-date(wtoday)
+           move wtoday(1:4) to wtoday-yyyy
+           move spaces to report-line
+           string "MEMBERSHIP REMINDERS - NEXT "
+                  wreminder-window delimited by size
+                  " DAYS"           delimited by size
+               into report-line
+           end-string
+           write report-line
+           read members next
+           perform until fstatus = "10"
+               if member-active
+                   if birthdate not = spaces
+                       move birthdate to wdq-check
+                       perform validate-target-date
+                       if wdq-valid = "Y"
+                           move birthdate(5:4) to wtarget-mmdd
+                           move "BIRTHDAY" to wreminder-kind
+                           perform check-and-report
+                       else
+                           perform report-skipped-date
+                       end-if
+                   end-if
+                   if join-date not = spaces
+                       move join-date to wdq-check
+                       perform validate-target-date
+                       if wdq-valid = "Y"
+                           move join-date(5:4) to wtarget-mmdd
+                           move "RENEWAL " to wreminder-kind
+                           perform check-and-report
+                       else
+                           perform report-skipped-date
+                       end-if
+                   end-if
+               end-if
+               read members next
+           end-perform.
+           move spaces to report-line
+           string "TOTAL REMINDERS: " wtotalcount
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           string "SKIPPED (INVALID DATE): " wskippedcount
+               delimited by size into report-line
+           write report-line
+           close members
+           close report-out
+           stop run.
+       validate-target-date.
+      *> A non-numeric or impossible-calendar-date (garbage text,
+      *> "99999999", Feb 30) value must never reach FUNCTION
+      *> INTEGER-OF-DATE below -- that would abend the whole nightly
+      *> run and skip every member still left in the file.
+           move "N" to wdq-valid
+           if wdq-check is numeric
+               move wdq-check to wdq-numcheck
+               if function test-date-yyyymmdd(wdq-numcheck) = 0
+                   move "Y" to wdq-valid
+               end-if
+           end-if.
+       report-skipped-date.
+           add 1 to wskippedcount
+           move spaces to report-line
+           string "SKIPPED -- INVALID DATE FOR " login delimited by size
+                  " (" delimited by size
+                  wdq-check delimited by size
+                  ")" delimited by size
+               into report-line
+           end-string
+           write report-line.
+       check-and-report.
+      *> Builds this year's occurrence of WTARGET-MMDD; if it already
+      *> passed, rolls forward to next year's occurrence instead so a
+      *> birthday just missed this run doesn't get skipped for a year.
+           compute wtarget-date = wtoday-yyyy * 10000 + wtarget-mmdd
+           compute wtarget-int = function integer-of-date(wtarget-date)
+           if wtarget-int < wtoday-int
+               compute wtarget-date =
+                   (wtoday-yyyy + 1) * 10000 + wtarget-mmdd
+               compute wtarget-int =
+                   function integer-of-date(wtarget-date)
+           end-if
+           compute wdaysahead = wtarget-int - wtoday-int
+           if wdaysahead >= 0 and wdaysahead <= wreminder-window
+               add 1 to wtotalcount
+               move spaces to report-line
+               string wreminder-kind delimited by size
+                      "  "           delimited by size
+                      login          delimited by size
+                      "  "           delimited by size
+                      name           delimited by size
+                      "  IN "        delimited by size
+                      wdaysahead     delimited by size
+                      " DAY(S)"      delimited by size
+                   into report-line
+               end-string
+               write report-line
+               if phone not = spaces
+                   move spaces to wsmsmessage
+                   string "Reminder: your " delimited by size
+                          wreminder-kind    delimited by size
+                          " is in "         delimited by size
+                          wdaysahead        delimited by size
+                          " day(s)"         delimited by size
+                       into wsmsmessage
+                   end-string
+                   call "sendsms" using phone wsmsmessage
+               end-if
+               if email not = spaces
+                   move "Membership Reminder" to wmailsubject
+                   move spaces to wmailbody
+                   string "Your " delimited by size
+                          wreminder-kind delimited by size
+                          " is coming up in " delimited by size
+                          wdaysahead delimited by size
+                          " day(s)." delimited by size
+                       into wmailbody
+                   end-string
+                   call "sendmail" using email wmailsubject wmailbody
+               end-if
+           end-if.
