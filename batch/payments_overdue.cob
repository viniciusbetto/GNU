@@ -0,0 +1,126 @@
+       identification division.
+       program-id. payments-overdue.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "payments.sel".
+           select report-out assign to "payments-overdue.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+           copy "payments.cpy".
+       fd  report-out.
+       01  report-line      pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus        pic xx     value "00".
+       01  wp-fstatus        pic xx     value "00".
+       01  wtoday            pic 9(08) value zeros.
+       01  wtoday-int        pic s9(09) comp.
+       01  wdue-int          pic s9(09) comp.
+       01  wdaysoverdue      pic s9(09) value zeros.
+       01  whaslastpayment   pic x(01) value "N".
+       01  wlastdue          pic 9(08) value zeros.
+       01  woverduecount     pic 9(06) value zeros.
+       01  wcheckedcount     pic 9(06) value zeros.
+       procedure division.
+       overdue-main.
+      *> Nightly job -- for every active member, finds their most
+      *> recent PAYMENTS row (the last one read before PAY-LOGIN
+      *> changes, since PAY-KEY is LOGIN+timestamp so a login's rows
+      *> come back in timestamp order) and flags the member overdue
+      *> if that row's PAY-DUE-DATE is more than WOVERDUE-GRACE-DAYS
+      *> in the past, or if they have no payment on file at all.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open input payments
+           if fstatus not = zeros
+               display "ERRO ABRINDO payments: " fstatus
+               close members
+               stop run
+           end-if
+           open output report-out
+           move function current-date(1:8) to wtoday
+           compute wtoday-int = function integer-of-date(wtoday)
+           move spaces to report-line
+           string "OVERDUE DUES REPORT" delimited by size
+               into report-line
+           write report-line
+           read members next
+           perform until fstatus = "10"
+               if member-active
+                   add 1 to wcheckedcount
+                   perform find-last-due
+                   if whaslastpayment = "N"
+                       perform report-overdue-nopayment
+                   else
+                       compute wdue-int =
+                           function integer-of-date(wlastdue)
+                       compute wdaysoverdue = wtoday-int - wdue-int
+                       if wdaysoverdue > woverdue-grace-days
+                           perform report-overdue-late
+                       end-if
+                   end-if
+               end-if
+               read members next
+           end-perform.
+           move spaces to report-line
+           string "CHECKED: " wcheckedcount delimited by size
+                  "  OVERDUE: " delimited by size
+                  woverduecount delimited by size
+               into report-line
+           write report-line
+           close members
+           close payments
+           close report-out
+           stop run.
+       find-last-due.
+           move "N" to whaslastpayment
+           move zeros to wlastdue
+           move low-values to pay-key
+           move login      to pay-login
+           start payments key is not less than pay-key
+               invalid key move "10" to wp-fstatus
+           end-start
+           if wp-fstatus not = "10"
+               read payments next
+                   at end move "10" to wp-fstatus
+               end-read
+           end-if
+           perform until wp-fstatus = "10" or pay-login <> login
+               if pay-due-date not = spaces
+                   move pay-due-date to wlastdue
+                   move "Y" to whaslastpayment
+               end-if
+               read payments next
+                   at end move "10" to wp-fstatus
+               end-read
+           end-perform.
+       report-overdue-nopayment.
+           add 1 to woverduecount
+           move spaces to report-line
+           string login delimited by size
+                  "  " delimited by size
+                  name delimited by size
+                  "  NO PAYMENT ON FILE" delimited by size
+               into report-line
+           end-string
+           write report-line.
+       report-overdue-late.
+           add 1 to woverduecount
+           move spaces to report-line
+           string login delimited by size
+                  "  " delimited by size
+                  name delimited by size
+                  "  OVERDUE " delimited by size
+                  wdaysoverdue delimited by size
+                  " DAY(S)" delimited by size
+               into report-line
+           end-string
+           write report-line.
