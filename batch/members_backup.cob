@@ -0,0 +1,96 @@
+       identification division.
+       program-id. members-backup.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "checkpoint.sel".
+           select backup-out assign to wbackupfilename
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+           copy "checkpoint.cpy".
+      *> BK-RECORD was widened to track REG-MEMBERS' current field list;
+      *> generation files written before that change are shorter and
+      *> must not be restored against this layout -- run a fresh full
+      *> backup of every generation before relying on MEMBERS-RESTORE.
+       fd  backup-out.
+       01  backup-line          pic x(1000).
+       working-storage section.
+       copy "wk-general.cpy".
+       copy "members-backup.cpy".
+       01  wr-fstatus           pic xx     value "00".
+       78  wmax-generations     value 14.
+       01  wgeneration          pic 9(02) value zeros.
+       01  wgen-display         pic 9(02) value zeros.
+       01  wtoday               pic x(08) value spaces.
+       01  wbackupfilename      pic x(40) value spaces.
+       01  wtotalcount          pic 9(06) value zeros.
+       procedure division.
+       backup-main.
+           move function current-date(1:8) to wtoday
+           compute wgeneration =
+               function mod(function integer-of-date(
+                   function numval(wtoday)), wmax-generations) + 1
+           move wgeneration to wgen-display
+           move spaces to wbackupfilename
+           string "members-backup-" delimited by size
+                  wgen-display      delimited by size
+                  ".dat"            delimited by size
+               into wbackupfilename
+           end-string
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           move "MEMBERS-BACKUP" to wchk-job
+           perform load-checkpoint
+      *> WGENERATION/WBACKUPFILENAME are derived from today's date, but
+      *> a checkpoint left behind by a crashed run on an *earlier*
+      *> calendar day maps to a different generation file -- resuming
+      *> it here would START past a stale lastkey while appending onto
+      *> today's (possibly unrelated, 14-cycles-old) generation file.
+      *> WCHK-TIME is stamped by SAVE-CHECKPOINT every time it runs, so
+      *> a checkpoint whose date doesn't match today is discarded in
+      *> favor of a fresh full backup instead of being trusted.
+           if wchk-found = "Y" and wchk-time(1:8) not = wtoday
+               perform clear-checkpoint
+               move "N" to wchk-found
+           end-if
+           if wchk-found = "Y"
+               open extend backup-out
+               move wchk-lastkey to login
+               start members key > login
+                   invalid key move "10" to fstatus
+               end-start
+           else
+               open output backup-out
+               move zeros to fstatus
+           end-if
+           if fstatus not = "10"
+               read members next
+           end-if
+           perform until fstatus = "10"
+               move reg-members to bk-record
+               move spaces to backup-line
+               move bk-record to backup-line
+               write backup-line
+               add 1 to wtotalcount
+               move login to wchk-lastkey
+               if function mod(wtotalcount, wchk-interval) = zeros
+                   perform save-checkpoint
+               end-if
+               read members next
+           end-perform.
+           perform clear-checkpoint
+           close members
+           close backup-out
+           display
+               "BACKUP GENERATION " wgen-display
+               " WROTE " wtotalcount " RECORDS TO "
+               function trim(wbackupfilename)
+           stop run.
+       copy "checkpoint-io.cpy".
