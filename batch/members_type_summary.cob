@@ -0,0 +1,103 @@
+       identification division.
+       program-id. members-type-summary.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select report-out assign to "members-type-summary.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  report-out.
+       01  report-line     pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus        pic xx     value "00".
+       01  wregularcount     pic 9(06) value zeros.
+       01  wstaffcount       pic 9(06) value zeros.
+       01  wadmincount       pic 9(06) value zeros.
+       01  wactivecount      pic 9(06) value zeros.
+       01  winactivecount    pic 9(06) value zeros.
+       01  wsuspendedcount   pic 9(06) value zeros.
+       01  wtotalcount       pic 9(06) value zeros.
+       procedure division.
+       summary-main.
+      *> Monthly board report -- tallies MEMBERS by TYPE and by status
+      *> in a single pass so the numbers don't have to be pulled by
+      *> hand for each meeting.
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           read members next
+           perform until fstatus = "10"
+               add 1 to wtotalcount
+               evaluate true
+                   when member-regular add 1 to wregularcount
+                   when member-staff   add 1 to wstaffcount
+                   when member-admin   add 1 to wadmincount
+               end-evaluate
+               if member-suspended
+                   add 1 to wsuspendedcount
+               else
+                   if member-active
+                       add 1 to wactivecount
+                   else
+                       add 1 to winactivecount
+                   end-if
+               end-if
+               read members next
+           end-perform.
+           close members
+           open output report-out
+           perform write-report
+           close report-out
+           stop run.
+       write-report.
+           move spaces to report-line
+           move "MEMBERSHIP SUMMARY - BY TYPE AND STATUS" to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "REGULAR MEMBERS: " wregularcount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "STAFF MEMBERS:   " wstaffcount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "ADMIN MEMBERS:   " wadmincount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "ACTIVE:          " wactivecount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "INACTIVE:        " winactivecount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "SUSPENDED:       " wsuspendedcount
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "TOTAL MEMBERS:   " wtotalcount
+               delimited by size into report-line
+           end-string
+           write report-line.
