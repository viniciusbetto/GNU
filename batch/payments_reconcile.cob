@@ -0,0 +1,178 @@
+       identification division.
+       program-id. payments-reconcile.
+       environment division.
+       input-output section.
+       file-control.
+           copy "payments.sel".
+           copy "checkpoint.sel".
+           select acct-extract assign to "accounting-extract.csv"
+               organization is line sequential
+               file status is ae-fstatus.
+           select report-out assign to "reconcile-discrepancies.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "payments.cpy".
+           copy "checkpoint.cpy".
+       fd  acct-extract.
+       01  acct-line          pic x(120).
+       fd  report-out.
+       01  report-line        pic x(132).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  ae-fstatus          pic xx    value "00".
+       01  wr-fstatus          pic xx    value "00".
+       01  wac-login           pic x(60) value spaces.
+       01  wac-date            pic x(14) value spaces.
+       01  wac-amount          pic x(15) value spaces.
+       01  wac-comma1          pic 9(04) value zeros.
+       01  wac-comma2          pic 9(04) value zeros.
+       01  wac-idx             pic 9(04) value zeros.
+       01  wfound              pic x(01) value "N".
+       01  wtotalmissing       pic 9(06) value zeros.
+       01  wtotalextra         pic 9(06) value zeros.
+       01  wchk-scanned        pic 9(06) value zeros.
+       procedure division.
+       reconcile-main.
+      *> Compares PAYMENTS against a sequential extract dropped by the
+      *> accounting department (LOGIN,DATE,AMOUNT per line) and reports
+      *> anything present in only one of the two systems, by LOGIN and
+      *> date, so finance can chase it down before month-end close.
+           move "PAYMENTS-RECONCILE" to wchk-job
+           perform load-checkpoint
+      *> A checkpoint only exists here if a prior run got as far as
+      *> starting RECONCILE-PAYMENTS-VS-ACCT (the checkpointed pass),
+      *> which only happens after RECONCILE-ACCT-VS-PAYMENTS already
+      *> ran to completion in that same prior run -- so on resume,
+      *> extend the report instead of truncating it (which would
+      *> silently drop every line that first pass already wrote), and
+      *> skip re-running that first, uncheckpointed pass so its lines
+      *> are not duplicated. The footer totals below then only count
+      *> this run's (post-resume) activity, not the full historical
+      *> total -- a resumed run's footer undercounts relative to a
+      *> clean one, but no discrepancy detail line is ever dropped.
+           if wchk-found = "Y"
+               open extend report-out
+           else
+               open output report-out
+               perform reconcile-acct-vs-payments
+           end-if
+           perform reconcile-payments-vs-acct
+           move spaces to report-line
+           string "TOTAL MISSING FROM PAYMENTS: " wtotalmissing
+               delimited by size into report-line
+           end-string
+           write report-line
+           move spaces to report-line
+           string "TOTAL MISSING FROM ACCOUNTING: " wtotalextra
+               delimited by size into report-line
+           end-string
+           write report-line
+           close report-out
+           stop run.
+       reconcile-acct-vs-payments.
+      *> Every accounting-extract row should have a matching PAYMENTS
+      *> record keyed by LOGIN + DATE.
+           open input acct-extract
+           if ae-fstatus not = zeros
+               display "ERRO ABRINDO accounting extract: " ae-fstatus
+               stop run
+           end-if
+           open input payments
+           if fstatus not = zeros
+               display "ERRO ABRINDO payments: " fstatus
+               close acct-extract
+               stop run
+           end-if
+           read acct-extract next record at end
+               move "10" to ae-fstatus
+           end-read
+           perform until ae-fstatus = "10"
+               perform parse-acct-line
+               move wac-login to pay-login
+               move wac-date  to pay-seq
+               read payments invalid key
+                   add 1 to wtotalmissing
+                   move spaces to report-line
+                   string "IN ACCOUNTING, NOT IN PAYMENTS: "
+                          wac-login delimited by size " "
+                          wac-date  delimited by size " "
+                          wac-amount delimited by size
+                       into report-line
+                   end-string
+                   write report-line
+               end-read
+               read acct-extract next record at end
+                   move "10" to ae-fstatus
+               end-read
+           end-perform
+           close acct-extract
+           close payments.
+       parse-acct-line.
+           move spaces to wac-login wac-date wac-amount
+           unstring acct-line delimited by ","
+               into wac-login wac-date wac-amount
+           end-unstring.
+       reconcile-payments-vs-acct.
+      *> Every PAYMENTS record should show up somewhere in the extract;
+      *> the extract has no index, so it is rescanned once per PAYMENTS
+      *> record -- fine for the batch volumes this job runs against.
+      *> This is the expensive pass, so it is the one checkpointed: a
+      *> crash partway through resumes just past PAY-KEY instead of
+      *> rescanning the extract for every already-reconciled payment.
+           open input payments
+           if fstatus not = zeros
+               display "ERRO ABRINDO payments: " fstatus
+               stop run
+           end-if
+      *> WCHK-FOUND/WCHK-LASTKEY were already loaded by RECONCILE-MAIN
+      *> above (needed there to decide the report-out open mode).
+           if wchk-found = "Y"
+               move wchk-lastkey to pay-key
+               start payments key > pay-key
+                   invalid key move "10" to fstatus
+               end-start
+           end-if
+           if fstatus not = "10"
+               read payments next
+           end-if
+           perform until fstatus = "10"
+               move "N" to wfound
+               open input acct-extract
+               read acct-extract next record at end
+                   move "10" to ae-fstatus
+               end-read
+               perform until ae-fstatus = "10"
+                   perform parse-acct-line
+                   if wac-login = pay-login and wac-date = pay-seq
+                       move "Y" to wfound
+                       move "10" to ae-fstatus
+                   else
+                       read acct-extract next record at end
+                           move "10" to ae-fstatus
+                       end-read
+                   end-if
+               end-perform
+               close acct-extract
+               if wfound = "N"
+                   add 1 to wtotalextra
+                   move spaces to report-line
+                   string "IN PAYMENTS, NOT IN ACCOUNTING: "
+                          pay-login delimited by size " "
+                          pay-seq   delimited by size " "
+                          pay-amount delimited by size
+                       into report-line
+                   end-string
+                   write report-line
+               end-if
+               move pay-key to wchk-lastkey
+               add 1 to wchk-scanned
+               if function mod(wchk-scanned, wchk-interval) = zeros
+                   perform save-checkpoint
+               end-if
+               read payments next
+           end-perform
+           perform clear-checkpoint
+           close payments.
+       copy "checkpoint-io.cpy".
