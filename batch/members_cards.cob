@@ -0,0 +1,61 @@
+       identification division.
+       program-id. members-cards.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select cards-out assign to "members-cards.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+       fd  cards-out.
+       01  card-line            pic x(80).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  wr-fstatus           pic xx     value "00".
+      *> Optional command-line filter: a single MEMBER-ID to reprint
+      *> one card, or spaces to run the whole roster.
+       01  wfilter-in           pic x(09)  value spaces.
+       01  wfilter-id           pic 9(09)  value zeros.
+       01  wcardcount           pic 9(06) value zeros.
+       procedure division.
+       cards-main.
+           accept wfilter-in from command-line
+           move zeros to wfilter-id
+           if wfilter-in is numeric
+               move wfilter-in to wfilter-id
+           end-if
+           open input members
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output cards-out
+           read members next
+           perform until fstatus = "10"
+               if not member-inactive
+                   if wfilter-id = zeros or member-id = wfilter-id
+                       perform write-card
+                   end-if
+               end-if
+               read members next
+           end-perform.
+           close members
+           close cards-out
+           stop run.
+       write-card.
+           move spaces to card-line
+           string
+               "ID:" delimited by size
+               member-id delimited by size
+               "  NAME:" delimited by size
+               function trim(name) delimited by size
+               "  BC:*" delimited by size
+               member-id delimited by size
+               "*" delimited by size
+               into card-line
+           end-string
+           write card-line
+           add 1 to wcardcount.
