@@ -0,0 +1,205 @@
+       identification division.
+       program-id. members-import.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           copy "audit.sel".
+           copy "checkpoint.sel".
+           copy "counters.sel".
+           select import-in assign to "members-import.csv"
+               organization is line sequential
+               file status is im-fstatus.
+           select exceptions-out assign to "members-import-exc.txt"
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+           copy "audit.cpy".
+           copy "checkpoint.cpy".
+           copy "counters.cpy".
+       fd  import-in.
+       01  import-line          pic x(400).
+       fd  exceptions-out.
+       01  exception-line       pic x(200).
+       working-storage section.
+       copy "wk-general.cpy".
+       01  im-fstatus           pic xx     value "00".
+       01  wr-fstatus           pic xx     value "00".
+       01  wi-login             pic x(60)  value spaces.
+       01  wi-name              pic x(120) value spaces.
+       01  wi-phone             pic x(120) value spaces.
+       01  wi-reason            pic x(60)  value spaces.
+       01  wi-idx               pic 9(04)  value zeros.
+       01  wi-flag              pic x(01)  value "Y".
+       01  wacceptedcount       pic 9(06) value zeros.
+       01  wrejectedcount       pic 9(06) value zeros.
+       01  wdefaultpwd          pic x(20) value "Welcome123".
+       01  wlogin               pic x(60) value spaces.
+       01  wskipping            pic x(01) value "N".
+       01  wprocessedcount      pic 9(06) value zeros.
+       procedure division.
+       import-main.
+           open input import-in
+           if im-fstatus not = zeros
+               display "ERRO ABRINDO members-import.csv: " im-fstatus
+               stop run
+           end-if
+           open i-o members
+           if fstatus = "35"
+               open output members
+               close members
+               open i-o members
+           end-if
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           open output exceptions-out
+           move "MEMBERS-IMPORT" to wchk-job
+           perform load-checkpoint
+           if wchk-found = "Y"
+               move "Y" to wskipping
+           end-if
+           read import-in next record
+               at end move "10" to im-fstatus
+           end-read
+           perform until im-fstatus = "10"
+               perform import-row
+               read import-in next record
+                   at end move "10" to im-fstatus
+               end-read
+           end-perform.
+           perform clear-checkpoint
+           close import-in
+           close members
+           move spaces to exception-line
+           string "ACCEPTED: " wacceptedcount delimited by size
+                  "  REJECTED: " delimited by size
+                  wrejectedcount delimited by size
+               into exception-line
+           write exception-line
+           close exceptions-out
+           stop run.
+       import-row.
+           move spaces to wi-login wi-name wi-phone wi-reason
+           move "Y" to wi-flag
+           unstring import-line delimited by ","
+               into wi-login wi-name wi-phone
+           end-unstring
+      *> A resumed run replays the input file from line one (it has
+      *> no keyed positioning) but silently skips every row already
+      *> processed by a prior run, up through and including the one
+      *> recorded as WCHK-LASTKEY, so nothing gets double-imported.
+           if wskipping = "Y"
+               if wi-login = wchk-lastkey
+                   move "N" to wskipping
+               end-if
+           else
+               perform validate-import-row
+               if wi-flag = "Y"
+                   move wi-login to login
+                   read members invalid key move "N" to wi-flag
+                   end-read
+                   if wi-flag = "N"
+                       perform accept-import-row
+                   else
+                       move "DUPLICATE LOGIN" to wi-reason
+                       perform reject-import-row
+                   end-if
+               else
+                   perform reject-import-row
+               end-if
+               move wi-login to wchk-lastkey
+               add 1 to wprocessedcount
+               if function mod(wprocessedcount, wchk-interval) = zeros
+                   perform save-checkpoint
+               end-if
+           end-if.
+       validate-import-row.
+           if wi-login = spaces or wi-name = spaces or wi-phone = spaces
+               move "MISSING REQUIRED FIELD" to wi-reason
+               move "N" to wi-flag
+           end-if
+           if wi-flag = "Y"
+               perform varying wi-idx from 1 by 1 until wi-idx > 120
+                       or wi-phone(wi-idx:1) = space
+                   if wi-phone(wi-idx:1) < "0"
+                           or wi-phone(wi-idx:1) > "9"
+                       move "PHONE MUST BE NUMERIC" to wi-reason
+                       move "N" to wi-flag
+                   end-if
+               end-perform
+           end-if
+           if wi-flag = "Y"
+               perform varying wi-idx from 1 by 1 until wi-idx > 60
+                       or wi-login(wi-idx:1) = space
+                   if (wi-login(wi-idx:1) < "0"
+                           or wi-login(wi-idx:1) > "9")
+                      and (wi-login(wi-idx:1) < "A"
+                           or wi-login(wi-idx:1) > "Z")
+                      and (wi-login(wi-idx:1) < "a"
+                           or wi-login(wi-idx:1) > "z")
+                      and wi-login(wi-idx:1) not = "."
+                      and wi-login(wi-idx:1) not = "_"
+                      and wi-login(wi-idx:1) not = "-"
+                       move "LOGIN HAS INVALID CHARACTERS" to wi-reason
+                       move "N" to wi-flag
+                   end-if
+               end-perform
+           end-if.
+       accept-import-row.
+      *> IMPORT-ROW's duplicate-login check just READ some *other*,
+      *> unrelated member's full record into this shared file-section
+      *> buffer when that login happened to collide -- re-initialize
+      *> before building the new row so none of that leaks through.
+           initialize reg-members
+           call "hashpwd" using wi-login wdefaultpwd whash
+           move wi-login  to login
+           move whash     to member-password
+           move wi-name   to name
+           move wi-phone  to phone
+           move "MEMBER-ID" to wcountername
+           perform next-counter
+           move wcountervalue to member-id
+           set member-active to true
+           set member-regular to true
+           move zeros to failed-attempts
+           move spaces to last-login
+           set member-2fa-disabled to true
+           set member-not-suspended to true
+           set member-reactivation-none to true
+           write reg-members.
+           add 1 to wacceptedcount
+           move "CREATE" to waudit-op
+           move wi-login  to wlogin
+           move wi-login  to wsessionlogin
+           move wi-name   to waudit-new-name
+           move wi-phone  to waudit-new-phone
+           perform write-audit.
+           move "STAT-TOTAL" to wcountername
+           move 1 to wcounterdelta
+           perform adjust-counter
+           move "STAT-ACTIVE" to wcountername
+           move 1 to wcounterdelta
+           perform adjust-counter
+           move spaces to wcountername
+           string "STAT-SIGNUPS-" delimited by size
+                  function current-date(1:6) delimited by size
+               into wcountername
+           end-string
+           move 1 to wcounterdelta
+           perform adjust-counter.
+       reject-import-row.
+           add 1 to wrejectedcount
+           move spaces to exception-line
+           string wi-login delimited by size
+                  " - " delimited by size
+                  wi-reason delimited by size
+               into exception-line
+           write exception-line.
+       copy "audit-log.cpy".
+       copy "checkpoint-io.cpy".
+       copy "counter-next.cpy".
+       copy "counter-adjust.cpy".
