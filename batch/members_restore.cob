@@ -0,0 +1,84 @@
+       identification division.
+       program-id. members-restore.
+       environment division.
+       input-output section.
+       file-control.
+           copy "members.sel".
+           select backup-in assign to wbackupfilename
+               organization is line sequential
+               file status is wr-fstatus.
+       data division.
+       file section.
+           copy "members.cpy".
+      *> BK-RECORD was widened to track REG-MEMBERS' current field list;
+      *> a generation file written before that change is shorter and
+      *> will restore with the new fields blank -- re-run
+      *> MEMBERS-BACKUP on that generation first, do not restore an
+      *> old-format file against this layout.
+       fd  backup-in.
+       01  backup-line          pic x(1000).
+       working-storage section.
+       copy "wk-general.cpy".
+       copy "members-backup.cpy".
+       01  wr-fstatus           pic xx     value "00".
+       01  wgen-in              pic x(02) value spaces.
+       01  wbackupfilename      pic x(40) value spaces.
+       01  wrestoredcount       pic 9(06) value zeros.
+       procedure division.
+       restore-main.
+           accept wgen-in from command-line
+           if wgen-in = spaces
+               display "USAGE: members-restore <generation 01-14>"
+               stop run
+           end-if
+           move spaces to wbackupfilename
+           string "members-backup-" delimited by size
+                  wgen-in           delimited by size
+                  ".dat"            delimited by size
+               into wbackupfilename
+           end-string
+           open input backup-in
+           if wr-fstatus not = zeros
+               display "ERRO ABRINDO " function trim(wbackupfilename)
+                   ": " wr-fstatus
+               stop run
+           end-if
+           open i-o members
+           if fstatus = "35"
+               open output members
+               close members
+               open i-o members
+           end-if
+           if fstatus not = zeros
+               display "ERRO ABRINDO members: " fstatus
+               stop run
+           end-if
+           read backup-in next record
+               at end move "10" to wr-fstatus
+           end-read
+           perform until wr-fstatus = "10"
+      *> READ below is only a key-existence probe: on NOT INVALID KEY
+      *> it fills REG-MEMBERS with whatever is currently on disk for
+      *> this LOGIN, so BK-RECORD (the backup data just parsed) must
+      *> be moved into REG-MEMBERS *after* that READ, not before it,
+      *> or the backup values get silently clobbered by the on-disk
+      *> record and REWRITE becomes a same-data no-op.
+               move backup-line to bk-record
+               move bk-login    to login
+               read members invalid key
+                   move bk-record to reg-members
+                   write reg-members
+               not invalid key
+                   move bk-record to reg-members
+                   rewrite reg-members
+               end-read
+               add 1 to wrestoredcount
+               read backup-in next record
+                   at end move "10" to wr-fstatus
+               end-read
+           end-perform.
+           close backup-in
+           close members
+           display "RESTORED " wrestoredcount " RECORDS FROM "
+               function trim(wbackupfilename)
+           stop run.
