@@ -0,0 +1,5 @@
+           display
+               '<table border="1">'
+               '<tr><th>ID</th><th>Login</th><th>Name</th>'
+               '<th>Phone</th><th>Last Login</th><th>Standing</th></tr>'
+           end-display.
