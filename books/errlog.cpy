@@ -0,0 +1,2 @@
+       fd  error-log.
+       01  error-line        pic x(200).
