@@ -0,0 +1,8 @@
+       fd  payments.
+       01  reg-payments.
+           02 pay-key.
+               03 pay-login     pic x(60).
+               03 pay-seq       pic x(14).
+           02 pay-amount        pic 9(07)v99.
+           02 pay-method        pic x(20).
+           02 pay-due-date      pic x(08).
