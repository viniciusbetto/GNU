@@ -0,0 +1,2 @@
+       fd  webinput.
+       01  screen-received   pic x(6000).
