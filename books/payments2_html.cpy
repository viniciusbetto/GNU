@@ -0,0 +1,8 @@
+           display
+               '<tr>'
+               '<td>' pay-seq(1:8) '</td>'
+               '<td>' wdisplayamount '</td>'
+               '<td>' pay-method '</td>'
+               '<td>' pay-due-date '</td>'
+               '</tr>'
+           end-display
