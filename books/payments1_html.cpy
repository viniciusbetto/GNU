@@ -0,0 +1,6 @@
+           display
+               '<h3>Dues / Payments for ' wlogin '</h3>'
+               '<table border="1">'
+               '<tr><th>Date</th><th>Amount</th><th>Method</th>'
+               '<th>Paid Through</th></tr>'
+           end-display.
