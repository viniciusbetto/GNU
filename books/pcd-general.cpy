@@ -1,15 +1,60 @@
        openprogram.
            perform mount-msg.
            copy 'header_html.cpy'.
-           display 
-               '<body onload="document.form.submit()">'
-               '<form name="form" method="' wmethod '" action="' wexec '">'
-               '</form>'
-           end-display.
+      *> WGETLINK lets a caller (set it to "Y" before PERFORM
+      *> OPENPROGRAM) ask for a plain GET querystring link instead of
+      *> the usual zero-field auto-submitting POST -- support staff can
+      *> then copy/bookmark/hand out that URL to jump straight to a
+      *> specific record instead of re-entering the login every time.
+           if wgetlink = "Y"
+               perform build-getlink-url
+               display
+                   '<p>Direct link: <a href="' wgetlinkurl '">'
+                   wgetlinkurl '</a></p>'
+               end-display
+           else
+               display
+                   '<body onload="document.form.submit()">'
+                   '<form name="form" method="' wmethod
+                   '" action="' wexec '">'
+               end-display
+               if wtoken not = spaces
+                   display
+                       '<input type="hidden" name="token" value="'
+                       wtoken '">'
+                   end-display
+               end-if
+               if wredirlogin not = spaces
+                   display
+                       '<input type="hidden" name="login" value="'
+                       wredirlogin '">'
+                   end-display
+               end-if
+               display
+                   '</form>'
+               end-display
+           end-if.
            copy "footer_html.cpy".
+       build-getlink-url.
+           move spaces to wgetlinkurl
+           string
+               function trim(wexec) delimited by size
+               "?token="             delimited by size
+               function trim(wtoken) delimited by size
+               into wgetlinkurl
+           end-string
+           if wredirlogin not = spaces
+               string
+                   function trim(wgetlinkurl) delimited by size
+                   "&login="                   delimited by size
+                   function trim(wredirlogin)  delimited by size
+                   into wgetlinkurl
+               end-string
+           end-if.
        mount-msg.
            if wmsgweb not = spaces then
-               perform varying windex from 100 by -1 until 
+               perform log-error
+               perform varying windex from 100 by -1 until
                wmsgweb(windex:1) > spaces or windex = 1
                   initialize wtmpmsg    
                end-perform
