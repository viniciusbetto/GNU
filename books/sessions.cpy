@@ -0,0 +1,6 @@
+       fd  sessions.
+       01  reg-sessions.
+           02 session-token     pic x(32).
+           02 session-login     pic x(60).
+           02 session-created   pic x(14).
+           02 session-lastact   pic x(14).
