@@ -0,0 +1,34 @@
+       fd  members.
+       01  reg-members.
+           02 login          pic x(60).
+           02 member-password pic x(120).
+           02 name           pic x(120).
+           02 phone          pic x(120).
+           02 member-status  pic x(01).
+               88 member-active     value "A".
+               88 member-inactive   value "I".
+           02 failed-attempts pic 9(03) value zeros.
+           02 member-type    pic x(01).
+               88 member-regular    value "R".
+               88 member-staff      value "S".
+               88 member-admin      value "A".
+           02 last-login     pic x(14) value spaces.
+           02 sec-question   pic x(120) value spaces.
+           02 sec-answer-hash pic x(40) value spaces.
+           02 email          pic x(120) value spaces.
+           02 member-id      pic 9(09) value zeros.
+           02 member-2fa     pic x(01) value "N".
+               88 member-2fa-enabled  value "Y".
+               88 member-2fa-disabled value "N".
+           02 member-suspend pic x(01) value "N".
+               88 member-suspended     value "Y".
+               88 member-not-suspended value "N".
+           02 birthdate      pic x(08) value spaces.
+           02 join-date      pic x(08) value spaces.
+           02 addr-street    pic x(120) value spaces.
+           02 addr-city      pic x(60) value spaces.
+           02 addr-state     pic x(02) value spaces.
+           02 addr-postal    pic x(10) value spaces.
+           02 member-reactreq pic x(01) value "N".
+               88 member-reactivation-pending value "Y".
+               88 member-reactivation-none    value "N".
