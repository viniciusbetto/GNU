@@ -0,0 +1,39 @@
+       open-members-input-retry.
+      *> A transient busy/lock FSTATUS (two submits landing at once, or
+      *> a batch job holding MEMBERS for backup/reconciliation) gets a
+      *> few retries with a brief pause before the caller reports the
+      *> same FSTATUS-based error it would have on the first failure.
+           move zeros to wretry-count
+           open input members
+           perform until fstatus = zeros or fstatus = "35"
+                   or wretry-count >= wopenretry-max
+               call "C$SLEEP" using wretry-wait
+               add 1 to wretry-count
+               open input members
+           end-perform.
+       open-members-io-retry.
+           move zeros to wretry-count
+           open i-o members
+           perform until fstatus = zeros or fstatus = "35"
+                   or wretry-count >= wopenretry-max
+               call "C$SLEEP" using wretry-wait
+               add 1 to wretry-count
+               open i-o members
+           end-perform.
+       open-members-io-create-retry.
+      *> Same contention retry as OPEN-MEMBERS-IO-RETRY, then falls
+      *> through to the usual create-if-missing sequence for a genuine
+      *> FSTATUS 35 once retries are exhausted.
+           move zeros to wretry-count
+           open i-o members
+           perform until fstatus = zeros or fstatus = "35"
+                   or wretry-count >= wopenretry-max
+               call "C$SLEEP" using wretry-wait
+               add 1 to wretry-count
+               open i-o members
+           end-perform
+           if fstatus = "35"
+               open output members
+               close members
+               open i-o members
+           end-if.
