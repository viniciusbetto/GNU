@@ -0,0 +1,9 @@
+           display
+               '<form name="loginform" method="post"'
+               ' action="login_submit.exe">'
+               'Login: <input type="text" name="login"><br>'
+               'Password: <input type="password" name="password"><br>'
+               '<input type="submit" value="Enter">'
+               '</form>'
+               '<a href="recover_password.exe">Forgot Password?</a>'
+           end-display.
