@@ -0,0 +1,57 @@
+       resolve-message.
+      *> Caller sets WMSGID (and, optionally, WLANG -- "EN" or "PT",
+      *> defaults to "EN") and PERFORMs this instead of MOVEing a
+      *> hardcoded literal to WMSGWEB, so front-desk staff (PT) and
+      *> board reports (EN) both read messages in the right language
+      *> from the same programs. Falls through to WMSGID itself for an
+      *> unrecognized id, so a typo is at least visible instead of
+      *> silently blank.
+           if wlang not = "PT"
+               move "EN" to wlang
+           end-if
+           evaluate wmsgid
+               when "MEMNOTFND"
+                   if wlang = "PT"
+                       move "MEMBRO NAO ENCONTRADO !!" to wmsgweb
+                   else
+                       move "MEMBER NOT FOUND !!" to wmsgweb
+                   end-if
+               when "ACCTLOCKED"
+                   if wlang = "PT"
+                       move "CONTA BLOQUEADA. MUITAS TENTATIVAS !!"
+                           to wmsgweb
+                   else
+                       move
+                       "ACCOUNT LOCKED. TOO MANY FAILED ATTEMPTS !!"
+                           to wmsgweb
+                   end-if
+               when "ACCTSUSPEND"
+                   if wlang = "PT"
+                       move "CONTA BLOQUEADA. FALE COM UM ADMIN !!"
+                           to wmsgweb
+                   else
+                       move
+                       "ACCOUNT SUSPENDED. CONTACT AN ADMINISTRATOR !!"
+                           to wmsgweb
+                   end-if
+               when "ACCTINACTIVE"
+                   if wlang = "PT"
+                       move
+                       "CONTA INATIVA. PEDIDO DE REATIVACAO ENVIADO !!"
+                           to wmsgweb
+                   else
+                       move
+                       "ACCOUNT INACTIVE. REACTIVATION REQUEST SENT !!"
+                           to wmsgweb
+                   end-if
+               when "OPENERR"
+                   if wlang = "PT"
+                       string "ERRO ABRINDO MEMBROS: " fstatus
+                           delimited by size into wmsgweb
+                   else
+                       string "ERROR OPENING MEMBERS: " fstatus
+                           delimited by size into wmsgweb
+                   end-if
+               when other
+                   move wmsgid to wmsgweb
+           end-evaluate.
