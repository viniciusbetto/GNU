@@ -0,0 +1,30 @@
+       adjust-counter.
+      *> Caller sets wcountername and a signed wcounterdelta before
+      *> the perform; adds the delta to the named counter in the
+      *> shared COUNTERS file (creating the row at zero first if it
+      *> doesn't exist yet). Used to maintain running roster totals
+      *> (STAT-TOTAL/STAT-ACTIVE/STAT-INACTIVE/STAT-REACTREQ and the
+      *> per-month STAT-SIGNUPS-* counters) incrementally at write
+      *> time instead of re-scanning MEMBERS on every HOME view.
+           open i-o counters
+           if fstatus = "35"
+               open output counters
+               close counters
+               open i-o counters
+           end-if
+           move wcountername to counter-name
+           move "N" to wcounterexists
+           read counters invalid key
+               move zeros to counter-value
+           not invalid key
+               move "Y" to wcounterexists
+           end-read
+           compute counter-value = counter-value + wcounterdelta
+               on size error move zeros to counter-value
+           end-compute
+           if wcounterexists = "Y"
+               rewrite reg-counters
+           else
+               write reg-counters
+           end-if
+           close counters.
