@@ -0,0 +1,5 @@
+       01  warrayconvert.
+           02 wform-status pic x(01) value space.
+               88 wform-ok        value space.
+               88 wform-toolarge  value "T".
+           02 warray occurs 300 times pic x(250).
