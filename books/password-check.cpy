@@ -0,0 +1,32 @@
+       validate-password-complexity.
+      *> Minimum password rule shared by signup and change-password:
+      *> at least 8 characters, containing both a letter and a digit.
+      *> Caller sets WPWCHECK and WEXEC/WMETHOD (the redirect target on
+      *> failure) before performing; falls through leaving WMSGWEB
+      *> untouched when the password passes.
+           move zeros to wpw-len
+           perform varying wpw-idx from 1 by 1 until wpw-idx > 120
+                   or wpwcheck(wpw-idx:1) = space
+               move wpw-idx to wpw-len
+           end-perform
+           move "N" to wpw-hasletter
+           move "N" to wpw-hasdigit
+           perform varying wpw-idx from 1 by 1 until wpw-idx > wpw-len
+               if wpwcheck(wpw-idx:1) >= "0"
+                  and wpwcheck(wpw-idx:1) <= "9"
+                   move "Y" to wpw-hasdigit
+               end-if
+               if (wpwcheck(wpw-idx:1) >= "A"
+                  and wpwcheck(wpw-idx:1) <= "Z")
+                  or (wpwcheck(wpw-idx:1) >= "a"
+                  and wpwcheck(wpw-idx:1) <= "z")
+                   move "Y" to wpw-hasletter
+               end-if
+           end-perform
+           if wpw-len < 8 or wpw-hasletter = "N" or wpw-hasdigit = "N"
+               move
+                 "PASSWORD MUST BE 8+ CHARS WITH LETTERS AND DIGITS !!"
+                 to wmsgweb
+               perform openprogram
+               stop run
+           end-if.
