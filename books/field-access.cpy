@@ -0,0 +1,32 @@
+       check-field-access.
+      *> Caller moves the field it wants to render/accept a change to
+      *> (e.g. "BALANCE") into WFIELDNAME-CHECK and PERFORMs this.
+      *> AUTHORIZE-EDIT must already have run so WVIEWERROLE/
+      *> IS-IMPERSONATING reflect the viewer. A staff-tier field
+      *> (NAME/PHONE/ADDRESS) is self-editable by design, so
+      *> self-view/self-edit (NOT-IMPERSONATING) passes it without
+      *> regard to role -- but an admin-tier field (BALANCE) is
+      *> checked against WVIEWERROLE even when viewing/editing one's
+      *> own record, since "own record" doesn't imply "admin".
+      *> WFIELD-ALLOWED comes back Y/N via FIELD-ACCESS-ALLOWED.
+           set field-access-denied to true
+           perform varying wfa-i from 1 by 1 until wfa-i > wfa-count
+               if wfa-name(wfa-i) = wfieldname-check
+                   evaluate wfa-role(wfa-i)
+                       when "S"
+                           if not-impersonating
+                               set field-access-allowed to true
+                           else
+                               if wviewerrole = "S" or wviewerrole = "A"
+                                   set field-access-allowed to true
+                               end-if
+                           end-if
+                       when "A"
+                           if wviewerrole = "A"
+                               set field-access-allowed to true
+                           end-if
+                       when other
+                           set field-access-allowed to true
+                   end-evaluate
+               end-if
+           end-perform.
