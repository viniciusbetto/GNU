@@ -0,0 +1,23 @@
+           display
+               '<form name="membersform" method="post"'
+               ' action="members_submit.exe">'
+               'Login: <input type="text" name="login"><br>'
+               'Password: <input type="password" name="password"><br>'
+               'Confirm Password:'
+               ' <input type="password" name="passwordrep"><br>'
+               'Name: <input type="text" name="name"><br>'
+               'Phone: <input type="text" name="phone"><br>'
+               'Email: <input type="text" name="email"><br>'
+               'Security question:'
+               ' <input type="text" name="secquestion"><br>'
+               'Security answer:'
+               ' <input type="text" name="secanswer"><br>'
+               'Birthdate (YYYYMMDD):'
+               ' <input type="text" name="birthdate"><br>'
+               'Street: <input type="text" name="street"><br>'
+               'City: <input type="text" name="city"><br>'
+               'State: <input type="text" name="state"><br>'
+               'Postal code: <input type="text" name="postal"><br>'
+               '<input type="submit" value="Register">'
+               '</form>'
+           end-display.
