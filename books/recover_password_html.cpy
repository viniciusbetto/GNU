@@ -0,0 +1,13 @@
+           display
+               '<form name="recoverform" method="post"'
+               ' action="recover_password_submit.exe">'
+               'Login: <input type="text" name="login"><br>'
+               'Security answer:'
+               ' <input type="text" name="secanswer"><br>'
+               'New password:'
+               ' <input type="password" name="password"><br>'
+               'Confirm new password:'
+               ' <input type="password" name="passwordrep"><br>'
+               '<input type="submit" value="Reset Password">'
+               '</form>'
+           end-display.
