@@ -0,0 +1,12 @@
+           display
+               '<form name="searchform" method="post"'
+               ' action="members_search_submit.exe">'
+               '<input type="hidden" name="token" value="' wtoken '">'
+               '<select name="searchtype">'
+               '<option value="name">Name</option>'
+               '<option value="phone">Phone</option>'
+               '</select>'
+               '<input type="text" name="searchvalue">'
+               '<input type="submit" value="Search">'
+               '</form>'
+           end-display.
