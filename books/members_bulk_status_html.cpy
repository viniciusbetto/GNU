@@ -0,0 +1,16 @@
+           display
+               '<h3>Bulk Status Change</h3>'
+               '<form name="bulkform" method="post"'
+               ' action="members_bulk_status_submit.exe">'
+               '<input type="hidden" name="token" value="' wtoken '">'
+               '<p>Logins (one per line, or comma-separated):</p>'
+               '<textarea name="loginlist" rows="10" cols="40">'
+               '</textarea>'
+               '<p><select name="action">'
+               '<option value="activate">Activate</option>'
+               '<option value="deactivate">Deactivate</option>'
+               '<option value="suspend">Suspend</option>'
+               '</select></p>'
+               '<input type="submit" value="Apply">'
+               '</form>'
+           end-display.
