@@ -0,0 +1,5 @@
+       fd  checkpoint.
+       01  reg-checkpoint.
+           02 chk-job        pic x(30).
+           02 chk-lastkey    pic x(80).
+           02 chk-time       pic x(14).
