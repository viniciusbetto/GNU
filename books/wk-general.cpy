@@ -1,17 +1,98 @@
        78  newline          value x'0A'.
-       78  witensscreen     value 120.
+       78  witensscreen     value 300.
        01  fstatus.
            10 fstatus-1     pic x(01) value spaces.
            10 fstatus-2     pic x(01) value spaces.
-           10 fstatus-r redefines fstatus-2 pic x(001) comp-x.       
+           10 fstatus-r redefines fstatus-2 pic x(001) comp-x.
        01  windex           pic 9(09) value zeros.
        01  witen            pic 9(04) value zeros.
-       01  wpositioni       pic 9(03) value zeros.
-       01  wpositionf       pic 9(03) value zeros.
+       01  wpositioni       pic 9(04) value zeros.
+       01  wpositionf       pic 9(04) value zeros.
        01  wqtarray         pic 9(03) value zeros.
-       01  wfield           pic x(120) value spaces.
+       01  wfield           pic x(250) value spaces.
        01  wexec            pic x(20) value spaces.
        01  wmethod          pic x(04) value "post".
        01  wmsgweb          pic x(200) value spaces.
        01  wtmpmsg          pic x(100) value spaces.
-       01  wk-field         pic x(120) value spaces.
+       01  wk-field         pic x(250) value spaces.
+       01  whash            pic x(40)  value spaces.
+       01  wtoken           pic x(32)  value spaces.
+       01  wsessionlogin    pic x(60)  value spaces.
+       01  wsessioncreated  pic x(14)  value spaces.
+       01  wsessionlastact  pic x(14)  value spaces.
+       01  wnow             pic x(14)  value spaces.
+       01  wsessionwritten  pic x(01)  value "N".
+       01  wsessiontries    pic 9(02)  value zeros.
+       78  wmax-failed-attempts value 5.
+       01  waudit-op        pic x(15)  value spaces.
+       01  waudit-old-name  pic x(120) value spaces.
+       01  waudit-new-name  pic x(120) value spaces.
+       01  waudit-old-phone pic x(120) value spaces.
+       01  waudit-new-phone pic x(120) value spaces.
+       01  wredirlogin      pic x(60)  value spaces.
+       01  wsavedlogin      pic x(60)  value spaces.
+       01  wpwcheck         pic x(120) value spaces.
+       01  wpw-len          pic 9(04)  value zeros.
+       01  wpw-idx          pic 9(04)  value zeros.
+       01  wpw-hasletter    pic x(01)  value "N".
+       01  wpw-hasdigit     pic x(01)  value "N".
+       78  wmax-active-members value 500.
+       78  wdues-period-days   value 30.
+       78  woverdue-grace-days value 5.
+       01  wcountername     pic x(20)  value spaces.
+       01  wcountervalue    pic 9(09)  value zeros.
+       01  wcounterdelta    pic s9(09) value zeros.
+       01  wcounterexists   pic x(01)  value "N".
+       01  wprogname        pic x(30)  value spaces.
+       01  wgetlink         pic x(01)  value "N".
+       01  wgetlinkurl      pic x(300) value spaces.
+       01  wlang            pic x(02)  value "EN".
+       01  wmsgid           pic x(12)  value spaces.
+       78  wsession-timeout-default value 30.
+       78  wotp-window-minutes      value 5.
+       01  wsession-timeout-env  pic x(05) value spaces.
+       01  wtimeout-minutes      pic 9(05) value zeros.
+       01  wsess-date            pic 9(08) value zeros.
+       01  wcur-date             pic 9(08) value zeros.
+       01  wsess-dateint         pic s9(09) comp value zeros.
+       01  wcur-dateint          pic s9(09) comp value zeros.
+       01  wsess-hh              pic 9(02) value zeros.
+       01  wsess-mi              pic 9(02) value zeros.
+       01  wcur-hh               pic 9(02) value zeros.
+       01  wcur-mi               pic 9(02) value zeros.
+       01  widle-minutes         pic s9(09) value zeros.
+       01  wchk-job              pic x(30) value spaces.
+       01  wchk-lastkey          pic x(80) value spaces.
+       01  wchk-time             pic x(14) value spaces.
+       01  wchk-found            pic x(01) value "N".
+       78  wchk-interval         value 50.
+       01  wimpersonating        pic x(01) value "N".
+           88 is-impersonating   value "Y".
+           88 not-impersonating  value "N".
+       78  wopenretry-max        value 3.
+       01  wretry-count          pic 9(02) value zeros.
+       01  wretry-wait           pic 9(04) value 1.
+       01  wviewerrole           pic x(01) value spaces.
+       01  wfieldname-check      pic x(10) value spaces.
+       01  wfield-allowed        pic x(01) value "Y".
+           88 field-access-allowed value "Y".
+           88 field-access-denied  value "N".
+       78  wfa-count             value 4.
+       01  wfa-i                 pic 9(02) value zeros.
+       01  wfieldaccess-table.
+           02 filler.
+               03 filler pic x(10) value "NAME".
+               03 filler pic x(01) value "S".
+           02 filler.
+               03 filler pic x(10) value "PHONE".
+               03 filler pic x(01) value "S".
+           02 filler.
+               03 filler pic x(10) value "ADDRESS".
+               03 filler pic x(01) value "S".
+           02 filler.
+               03 filler pic x(10) value "BALANCE".
+               03 filler pic x(01) value "A".
+       01  filler redefines wfieldaccess-table.
+           02 wfa-entry occurs 4 times.
+               03 wfa-name       pic x(10).
+               03 wfa-role       pic x(01).
