@@ -0,0 +1,10 @@
+           display
+               '<form name="otpform" method="post"'
+               ' action="login_otp_submit.exe">'
+               '<input type="hidden" name="login" value="'
+               wredirlogin '">'
+               'Enter the code sent to your phone:'
+               ' <input type="text" name="otpcode"><br>'
+               '<input type="submit" value="Verify">'
+               '</form>'
+           end-display.
