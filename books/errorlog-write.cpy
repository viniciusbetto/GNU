@@ -0,0 +1,21 @@
+       log-error.
+      *> Appends the WMSGWEB text mount-msg is about to turn into a
+      *> one-shot alert() to a durable log, tagged with the program
+      *> name (caller sets WPROGNAME) and a timestamp, so recurring
+      *> issues (e.g. FSTATUS 35 on OPEN) can be diagnosed after the
+      *> browser has already moved on.
+           open extend error-log
+           if fstatus = "35"
+               open output error-log
+               close error-log
+               open extend error-log
+           end-if
+           move function current-date(1:14) to wnow
+           move spaces to error-line
+           string wnow     delimited by size " "
+                  wprogname delimited by size " "
+                  wmsgweb  delimited by size
+               into error-line
+           end-string
+           write error-line
+           close error-log.
