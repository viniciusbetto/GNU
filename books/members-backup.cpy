@@ -0,0 +1,22 @@
+       01  bk-record.
+           02 bk-login          pic x(60).
+           02 bk-password       pic x(120).
+           02 bk-name           pic x(120).
+           02 bk-phone          pic x(120).
+           02 bk-status         pic x(01).
+           02 bk-failed         pic 9(03).
+           02 bk-type           pic x(01).
+           02 bk-lastlogin      pic x(14).
+           02 bk-secquestion    pic x(120).
+           02 bk-secanswerhash  pic x(40).
+           02 bk-email          pic x(120).
+           02 bk-memberid       pic 9(09).
+           02 bk-2fa            pic x(01).
+           02 bk-suspend        pic x(01).
+           02 bk-birthdate      pic x(08).
+           02 bk-joindate       pic x(08).
+           02 bk-addrstreet     pic x(120).
+           02 bk-addrcity       pic x(60).
+           02 bk-addrstate      pic x(02).
+           02 bk-addrpostal     pic x(10).
+           02 bk-reactreq       pic x(01).
