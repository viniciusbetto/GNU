@@ -0,0 +1,19 @@
+       next-counter.
+      *> Caller sets wcountername before the perform; returns the new
+      *> value (post-increment, starting at 1) in wcountervalue.
+           open i-o counters
+           if fstatus = "35"
+               open output counters
+               close counters
+               open i-o counters
+           end-if
+           move wcountername to counter-name
+           read counters invalid key
+               move 1 to counter-value
+               write reg-counters
+           not invalid key
+               add 1 to counter-value
+               rewrite reg-counters
+           end-read
+           move counter-value to wcountervalue
+           close counters.
