@@ -0,0 +1,17 @@
+       fd  audit-log.
+       01  reg-audit.
+           02 audit-timestamp   pic x(14).
+           02 filler            pic x(01) value space.
+           02 audit-login       pic x(60).
+           02 filler            pic x(01) value space.
+           02 audit-operation   pic x(15).
+           02 filler            pic x(01) value space.
+           02 audit-user        pic x(60).
+           02 filler            pic x(01) value space.
+           02 audit-old-name    pic x(120).
+           02 filler            pic x(01) value space.
+           02 audit-new-name    pic x(120).
+           02 filler            pic x(01) value space.
+           02 audit-old-phone   pic x(120).
+           02 filler            pic x(01) value space.
+           02 audit-new-phone   pic x(120).
