@@ -0,0 +1,31 @@
+           display
+               '<div class="pagination">'
+               'Page ' wpage
+           end-display
+           if wpage > 1
+               display
+                   '<form name="prevform" method="post"'
+                   ' action="home.exe" style="display:inline">'
+                   '<input type="hidden" name="token" value="'
+                   wtoken '">'
+                   '<input type="hidden" name="page" value="'
+                   wprevpage '">'
+                   '<input type="submit" value="Previous">'
+                   '</form>'
+               end-display
+           end-if
+           if whasmore = "Y"
+               display
+                   '<form name="nextform" method="post"'
+                   ' action="home.exe" style="display:inline">'
+                   '<input type="hidden" name="token" value="'
+                   wtoken '">'
+                   '<input type="hidden" name="page" value="'
+                   wnextpage '">'
+                   '<input type="submit" value="Next">'
+                   '</form>'
+               end-display
+           end-if
+           display
+               '</div>'
+           end-display.
