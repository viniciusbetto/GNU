@@ -0,0 +1,5 @@
+       fd  otp-store.
+       01  reg-otp.
+           02 otp-login      pic x(60).
+           02 otp-code       pic 9(06) value zeros.
+           02 otp-created    pic x(14) value spaces.
