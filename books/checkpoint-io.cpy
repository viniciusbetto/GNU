@@ -0,0 +1,63 @@
+       load-checkpoint.
+      *> Caller sets WCHK-JOB (this batch program's own name) before
+      *> the perform. WCHK-LASTKEY comes back spaces, WCHK-FOUND "N",
+      *> on a first-ever run -- nothing to resume. Otherwise
+      *> WCHK-LASTKEY is the last key a prior run finished processing
+      *> before it stopped, so the caller can START past it instead of
+      *> reprocessing a file that has grown into the tens of thousands
+      *> of records from record one.
+           move spaces to wchk-lastkey
+           move spaces to wchk-time
+           move "N"     to wchk-found
+           open i-o checkpoint
+           if fstatus = "35"
+               open output checkpoint
+               close checkpoint
+               open i-o checkpoint
+           end-if
+           move wchk-job to chk-job
+           read checkpoint invalid key
+               continue
+           not invalid key
+               move chk-lastkey to wchk-lastkey
+               move chk-time    to wchk-time
+               move "Y"         to wchk-found
+           end-read
+           close checkpoint.
+       save-checkpoint.
+      *> Caller sets WCHK-JOB and WCHK-LASTKEY (the key of the record
+      *> just processed) before the perform. Meant to be called every
+      *> few dozen/hundred records, not every record, so a crash
+      *> resumes within a small re-processed batch instead of exactly
+      *> where it left off.
+           open i-o checkpoint
+           if fstatus = "35"
+               open output checkpoint
+               close checkpoint
+               open i-o checkpoint
+           end-if
+           move wchk-job to chk-job
+           move function current-date(1:14) to chk-time
+           read checkpoint invalid key
+               move wchk-lastkey to chk-lastkey
+               write reg-checkpoint
+           not invalid key
+               move wchk-lastkey to chk-lastkey
+               rewrite reg-checkpoint
+           end-read
+           close checkpoint.
+       clear-checkpoint.
+      *> Caller PERFORMs this once a run reaches genuine end-of-file,
+      *> so the next run starts from the beginning instead of treating
+      *> the prior run's last row as still outstanding.
+           open i-o checkpoint
+           if fstatus not = zeros
+               exit paragraph
+           end-if
+           move wchk-job to chk-job
+           read checkpoint invalid key
+               continue
+           not invalid key
+               delete checkpoint record
+           end-read
+           close checkpoint.
