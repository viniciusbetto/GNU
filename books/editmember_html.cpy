@@ -0,0 +1,174 @@
+           display
+               '<p>Last login: ' last-login(1:8) '</p>'
+           end-display
+           display
+               '<form name="twofaform" method="post"'
+               ' action="editmember_submit.exe">'
+               '<input type="hidden" name="login" value="'
+               login '">'
+               '<input type="hidden" name="token" value="'
+               wtoken '">'
+      *> EDITMEMBER_SUBMIT decodes posted fields positionally
+      *> (WARRAY(1..10) = login/token/name/phone/opcao/...), not by
+      *> HTML "name" attribute, so OPCAO must be this form's 5th
+      *> field to land in WOPCAO -- these two hidden passthroughs pad
+      *> positions 3/4 the same way the "write" form's visible
+      *> name/phone fields do.
+               '<input type="hidden" name="name" value="'
+               name '">'
+               '<input type="hidden" name="phone" value="'
+               phone '">'
+           end-display
+           if member-2fa-enabled
+               display
+                   '<input type="hidden" name="opcao" value="2faoff">'
+                   '<input type="submit"'
+                   ' value="Disable SMS Login Code">'
+               end-display
+           else
+               display
+                   '<input type="hidden" name="opcao" value="2faon">'
+                   '<input type="submit"'
+                   ' value="Enable SMS Login Code">'
+               end-display
+           end-if
+           display
+               '</form>'
+           end-display
+           display
+               '<form name="historyform" method="post"'
+               ' action="member_history.exe">'
+               '<input type="hidden" name="login" value="'
+               login '">'
+               '<input type="hidden" name="token" value="'
+               wtoken '">'
+               '<input type="submit" value="View History">'
+               '</form>'
+           end-display
+           display
+               '<form name="editform" method="post"'
+               ' action="editmember_submit.exe">'
+               '<input type="hidden" name="login" value="'
+               login '">'
+               '<input type="hidden" name="token" value="'
+               wtoken '">'
+               'Name: <input type="text" name="name" value="'
+               name '"><br>'
+               'Phone: <input type="text" name="phone" value="'
+               phone '"><br>'
+               '<select name="opcao">'
+               '<option value="write">Save</option>'
+               '<option value="delete">Delete</option>'
+               '</select>'
+               'Street: <input type="text" name="street" value="'
+               addr-street '"><br>'
+               'City: <input type="text" name="city" value="'
+               addr-city '"><br>'
+               'State: <input type="text" name="state" value="'
+               addr-state '"><br>'
+               'Postal code: <input type="text" name="postal" value="'
+               addr-postal '"><br>'
+               '<input type="submit" value="Submit">'
+               '</form>'
+               '<form name="pwdform" method="post"'
+               ' action="editmember_submit.exe">'
+               '<input type="hidden" name="login" value="'
+               login '">'
+               '<input type="hidden" name="token" value="'
+               wtoken '">'
+               'Current password: <input type="password"'
+               ' name="curpwd"><br>'
+               'New password: <input type="password"'
+               ' name="newpwd"><br>'
+               '<input type="hidden" name="opcao" value="changepwd">'
+               '<input type="submit" value="Change Password">'
+               '</form>'
+           end-display.
+           display
+               '<form name="blockform" method="post"'
+               ' action="editmember_submit.exe">'
+               '<input type="hidden" name="login" value="'
+               login '">'
+               '<input type="hidden" name="token" value="'
+               wtoken '">'
+      *> Same positional padding as TWOFAFORM above -- OPCAO needs to
+      *> be the 5th posted field.
+               '<input type="hidden" name="name" value="'
+               name '">'
+               '<input type="hidden" name="phone" value="'
+               phone '">'
+           end-display
+           if member-suspended
+               display
+                   '<input type="hidden" name="opcao" value="unblock">'
+                   '<input type="submit"'
+                   ' value="Unblock Member">'
+               end-display
+           else
+               display
+                   '<input type="hidden" name="opcao" value="block">'
+                   '<input type="submit"'
+                   ' value="Block Member">'
+               end-display
+           end-if
+           display
+               '</form>'
+           end-display.
+           if member-reactivation-pending
+               display
+                   '<form name="reactform" method="post"'
+                   ' action="editmember_submit.exe">'
+                   '<input type="hidden" name="login" value="'
+                   login '">'
+                   '<input type="hidden" name="token" value="'
+                   wtoken '">'
+      *> Same positional padding as TWOFAFORM above -- OPCAO needs to
+      *> be the 5th posted field.
+                   '<input type="hidden" name="name" value="'
+                   name '">'
+                   '<input type="hidden" name="phone" value="'
+                   phone '">'
+                   '<input type="hidden" name="opcao"'
+                   ' value="reactivate">'
+                   '<input type="submit"'
+                   ' value="Approve Reactivation">'
+                   '</form>'
+               end-display
+           end-if.
+           move "BALANCE" to wfieldname-check
+           perform check-field-access
+           if field-access-allowed
+               move wbalance to wdisplaybalance
+               display
+                   '<p>Account balance: ' wdisplaybalance '</p>'
+                   '<form name="balanceform" method="post"'
+                   ' action="editmember_submit.exe">'
+                   '<input type="hidden" name="login" value="'
+                   login '">'
+                   '<input type="hidden" name="token" value="'
+                   wtoken '">'
+      *> EDITMEMBER_SUBMIT decodes posted fields positionally
+      *> (WARRAY(1..10) = login/token/name/phone/opcao/street/city/
+      *> state/postal/adjamount) -- OPCAO must be the 5th field and
+      *> ADJAMOUNT the 10th, so every field the "write" form carries
+      *> in between is padded here with the member's current value.
+                   '<input type="hidden" name="name" value="'
+                   name '">'
+                   '<input type="hidden" name="phone" value="'
+                   phone '">'
+                   '<input type="hidden" name="opcao"'
+                   ' value="adjustbalance">'
+                   '<input type="hidden" name="street" value="'
+                   addr-street '">'
+                   '<input type="hidden" name="city" value="'
+                   addr-city '">'
+                   '<input type="hidden" name="state" value="'
+                   addr-state '">'
+                   '<input type="hidden" name="postal" value="'
+                   addr-postal '">'
+                   'Adjustment amount: <input type="text"'
+                   ' name="adjamount"><br>'
+                   '<input type="submit" value="Apply Adjustment">'
+                   '</form>'
+               end-display
+           end-if.
