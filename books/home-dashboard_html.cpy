@@ -0,0 +1,10 @@
+           display
+               '<div class="dashboard">'
+               '<p>Total members: ' wtotalcount '</p>'
+               '<p>Active: ' wactivecount
+               ' | Inactive: ' winactivecount '</p>'
+               '<p>New signups this month: ' wnewcount '</p>'
+               '<p>Pending reactivation requests: ' wreactreqcount
+               '</p>'
+               '</div>'
+           end-display.
