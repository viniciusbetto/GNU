@@ -0,0 +1,14 @@
+       read-counter.
+      *> Caller sets wcountername before the perform; returns the
+      *> current value (zero if the counter has never been touched)
+      *> in wcountervalue. Read-only -- does not create the file.
+           move zeros to wcountervalue
+           open input counters
+           if fstatus = zeros
+               move wcountername to counter-name
+               read counters invalid key
+                   move zeros to counter-value
+               end-read
+               move counter-value to wcountervalue
+               close counters
+           end-if.
