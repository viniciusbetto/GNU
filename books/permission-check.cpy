@@ -0,0 +1,48 @@
+       authorize-edit.
+      *> Everyone may edit their own record; editing someone else's
+      *> requires the logged-in session's own member to be staff/admin.
+      *> Caller must already have MEMBERS open and READ the target
+      *> LOGIN into REG-MEMBERS before performing this paragraph.
+           if wlogin not = wsessionlogin
+               move login to wsavedlogin
+               move wsessionlogin to login
+               read members invalid key
+                   initialize reg-members
+               end-read
+               if not member-staff and not member-admin
+                   move "NOT AUTHORIZED TO EDIT OTHER MEMBERS !!"
+                       to wmsgweb
+                   move "post"     to wmethod
+                   move "home.exe" to wexec
+                   perform openprogram
+                   stop run
+               end-if
+               move member-type to wviewerrole
+               move wsavedlogin to login
+               read members invalid key
+                   initialize reg-members
+               end-read
+               set is-impersonating to true
+               move "VIEWAS"      to waudit-op
+               perform write-audit
+           else
+               set not-impersonating to true
+               move member-type to wviewerrole
+           end-if.
+       authorize-staff-only.
+      *> For screens with no single target member to compare against
+      *> the session (bulk actions across many LOGINs) -- just requires
+      *> the logged-in session's own member to be staff/admin.
+           move login to wsavedlogin
+           move wsessionlogin to login
+           read members invalid key
+               initialize reg-members
+           end-read
+           if not member-staff and not member-admin
+               move "NOT AUTHORIZED !!" to wmsgweb
+               move "post"     to wmethod
+               move "home.exe" to wexec
+               perform openprogram
+               stop run
+           end-if
+           move wsavedlogin to login.
