@@ -0,0 +1,59 @@
+       validate-token.
+      *> Confirms wtoken maps to a live entry in sessions before the
+      *> caller trusts any posted login for a keyed read. SESSIONS
+      *> carries CREATED/LASTACT so an idle session past
+      *> WTIMEOUT-MINUTES is rejected the same as a missing token,
+      *> forcing re-authentication through LOGIN_SUBMIT; a session
+      *> still within the window has LASTACT slid forward instead of
+      *> extending from CREATED, so an active user is never logged out
+      *> mid-session.
+           if wtoken = spaces
+               go to invalid-token
+           end-if
+           move wsession-timeout-default to wtimeout-minutes
+           accept wsession-timeout-env from environment
+               "SESSION_TIMEOUT_MINUTES"
+           if wsession-timeout-env is numeric
+                   and wsession-timeout-env > zeros
+               move wsession-timeout-env to wtimeout-minutes
+           end-if
+           open i-o sessions
+           if fstatus not = zeros
+               go to invalid-token
+           end-if
+           move wtoken to session-token
+           read sessions invalid key
+               close sessions
+               go to invalid-token
+           end-read
+           perform compute-idle-minutes
+           if widle-minutes > wtimeout-minutes
+               close sessions
+               go to invalid-token
+           end-if
+           move session-login    to wsessionlogin
+           move session-created  to wsessioncreated
+           move session-lastact  to wsessionlastact
+           move function current-date(1:14) to session-lastact
+           rewrite reg-sessions
+           close sessions.
+       compute-idle-minutes.
+           move function current-date(1:14) to wnow
+           move session-lastact(1:8) to wsess-date
+           move wnow(1:8)            to wcur-date
+           compute wsess-dateint = function integer-of-date(wsess-date)
+           compute wcur-dateint  = function integer-of-date(wcur-date)
+           move session-lastact(9:2)  to wsess-hh
+           move session-lastact(11:2) to wsess-mi
+           move wnow(9:2)             to wcur-hh
+           move wnow(11:2)            to wcur-mi
+           compute widle-minutes =
+               (wcur-dateint - wsess-dateint) * 1440
+               + (wcur-hh * 60 + wcur-mi)
+               - (wsess-hh * 60 + wsess-mi).
+       invalid-token.
+           move "SESSION EXPIRED. PLEASE LOGIN AGAIN !!" to wmsgweb
+           move "post"      to wmethod
+           move "login.exe" to wexec
+           perform openprogram
+           stop run.
