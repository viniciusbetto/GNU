@@ -0,0 +1,4 @@
+       fd  counters.
+       01  reg-counters.
+           02 counter-name   pic x(20).
+           02 counter-value  pic 9(09) value zeros.
