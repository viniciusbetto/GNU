@@ -0,0 +1,8 @@
+           display
+               '<div class="menu">'
+               '<a href="home.exe">Home</a>'
+               '<a href="members.exe">New Member</a>'
+               '<a href="members_search.exe">Search</a>'
+               '<a href="members_bulk_status.exe">Bulk Status</a>'
+               '</div>'
+           end-display.
