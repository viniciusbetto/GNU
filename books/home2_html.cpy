@@ -0,0 +1,24 @@
+           display
+               '<tr>'
+               '<td>' member-id '</td>'
+               '<td>' login '</td>'
+               '<td>' name '</td>'
+               '<td>' phone '</td>'
+               '<td>' last-login(1:8) '</td>'
+               '<td>' wstanding '</td>'
+               '<td>'
+               '<form name="editform" method="post"'
+               ' action="editmember.exe" style="display:inline">'
+               '<input type="hidden" name="login" value="' login '">'
+               '<input type="hidden" name="token" value="' wtoken '">'
+               '<input type="submit" value="Edit">'
+               '</form>'
+               '<form name="paymentsform" method="post"'
+               ' action="payments.exe" style="display:inline">'
+               '<input type="hidden" name="login" value="' login '">'
+               '<input type="hidden" name="token" value="' wtoken '">'
+               '<input type="submit" value="Dues">'
+               '</form>'
+               '</td>'
+               '</tr>'
+           end-display
