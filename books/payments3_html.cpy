@@ -0,0 +1,11 @@
+           display
+               '</table>'
+               '<form name="paymentform" method="post"'
+               ' action="payment_submit.exe">'
+               '<input type="hidden" name="login" value="' wlogin '">'
+               '<input type="hidden" name="token" value="' wtoken '">'
+               'Amount: <input type="text" name="amount">'
+               'Method: <input type="text" name="method">'
+               '<input type="submit" value="Add Payment">'
+               '</form>'
+           end-display.
