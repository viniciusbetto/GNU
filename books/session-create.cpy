@@ -0,0 +1,29 @@
+       create-session.
+      *> Caller sets wlogin before the perform; opens SESSIONS,
+      *> creates it if missing, and writes a fresh session token.
+      *> GENTOKEN draws on a shared per-process counter so same-tick
+      *> collisions should not happen, but the WRITE is still guarded
+      *> with a retry loop in case one ever does -- an unguarded
+      *> collision would otherwise silently fail and leave the second
+      *> member's requests bound to the first member's session.
+           open i-o sessions
+           if fstatus = "35"
+               open output sessions
+               close sessions
+               open i-o sessions
+           end-if
+           move "N" to wsessionwritten
+           perform varying wsessiontries from 1 by 1
+                   until wsessionwritten = "Y" or wsessiontries > 5
+               call "gentoken" using wtoken
+               move wtoken   to session-token
+               move wlogin   to session-login
+               move function current-date(1:14) to wnow
+               move wnow     to session-created
+               move wnow     to session-lastact
+               write reg-sessions
+                   invalid key continue
+                   not invalid key move "Y" to wsessionwritten
+               end-write
+           end-perform
+           close sessions.
