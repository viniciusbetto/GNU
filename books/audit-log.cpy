@@ -0,0 +1,27 @@
+       write-audit.
+      *> Appends one line to the audit trail for the current operation.
+      *> Caller sets wlogin, waudit-op and wsessionlogin before the
+      *> perform (wsessionlogin is spaces on the public signup page).
+      *> For operations that change name/phone, caller also sets
+      *> waudit-old-name/waudit-new-name/waudit-old-phone/
+      *> waudit-new-phone before the perform; they default to spaces
+      *> for operations that do not touch those fields.
+           open extend audit-log
+           if fstatus = "35"
+               open output audit-log
+               close audit-log
+               open extend audit-log
+           end-if
+           move function current-date(1:14) to wnow
+           move wnow           to audit-timestamp
+           move wlogin         to audit-login
+           move waudit-op      to audit-operation
+           move wsessionlogin  to audit-user
+           move waudit-old-name  to audit-old-name
+           move waudit-new-name  to audit-new-name
+           move waudit-old-phone to audit-old-phone
+           move waudit-new-phone to audit-new-phone
+           write reg-audit
+           close audit-log
+           move spaces to waudit-old-name waudit-new-name
+           move spaces to waudit-old-phone waudit-new-phone.
